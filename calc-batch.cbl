@@ -0,0 +1,239 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.               CALC-BATCH.
+000300 AUTHOR.                   ISOBEL SCOTT.
+000400 INSTALLATION.             FINANCE SYSTEMS.
+000500 DATE-WRITTEN.             08/11/2026.
+000600 DATE-COMPILED.            08/19/2026.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000*  08/11/2026  IS  NEW PROGRAM.  READS THE LIST OF OFFICE CITY
+001100*                  CODES IN CITYLIST.DAT, RUNS EXP-ENGINE
+001200*                  AGAINST EACH OFFICE'S EXPENSE FILE, AND
+001300*                  MERGES EVERY OFFICE'S SORTED OUTPUT INTO
+001400*                  ONE COMPANY-WIDE ALLSORTED.CSV (EACH ROW IS
+001500*                  ALREADY TAGGED WITH ITS CITY).  LETS
+001600*                  MONTH-END BE RUN AS ONE JOB INSTEAD OF ONE
+001700*                  RECOMPILE OF CALC-EXPENSES PER OFFICE.
+001800*  08/12/2026  IS  DROPPED AFTER ADVANCING 1 LINE FROM THE
+001900*                  ALL-REC MERGE WRITE - SEE THE SAME-DATE
+002000*                  NOTE IN EXP-ENGINE FOR WHY.
+002100*  08/13/2026  IS  BUILD THE PER-OFFICE REJECT-FILE NAME TOO,
+002200*                  AND SHOW THE REJECTED COUNT ALONGSIDE
+002300*                  RECORDS READ/SORTED ON THE PROGRESS LINE.
+002400*  08/15/2026  IS  BUILD THE PER-OFFICE RESTART-FILE NAME FOR
+002500*                  EXP-ENGINE'S CHECKPOINT/RESTART SUPPORT.
+002600*  08/16/2026  IS  BUILD THE PER-OFFICE HISTORY-FILE NAME FOR
+002700*                  EXP-ENGINE'S DUPLICATE-SUBMISSION CHECK, AND
+002800*                  SHOW THE DUPLICATE COUNT ON THE PROGRESS LINE.
+002900*  08/17/2026  IS  BUILD THE PER-OFFICE POLICY-EXCEPTION-FILE
+003000*                  NAME FOR EXP-ENGINE'S PER-CATEGORY SPENDING-
+003100*                  LIMIT CHECK.
+003200*  08/19/2026  IS  A MISSING OR MISNAMED OFFICE EXPENSE FILE NO
+003300*                  LONGER ABENDS THE WHOLE RUN - EXP-ENGINE NOW
+003400*                  RETURNS EP-INPUT-FILE-MISSING INSTEAD, SO THIS
+003500*                  OFFICE'S PROGRESS LINE AND MERGE STEP ARE
+003600*                  SKIPPED AND THE REMAINING CITIES IN
+003700*                  CITYLIST.DAT STILL RUN.
+003800*--------------------------------------------------------------
+003900 ENVIRONMENT DIVISION.
+004000 INPUT-OUTPUT SECTION.
+004100 FILE-CONTROL.
+004200     SELECT CityListFile ASSIGN TO
+004300             'control/CITYLIST.DAT'
+004400         ORGANIZATION IS LINE SEQUENTIAL.
+
+004500     SELECT CitySortedFile ASSIGN TO
+004600             DYNAMIC WS-CITY-SORTED-FILE
+004700         ORGANIZATION IS LINE SEQUENTIAL.
+
+004800     SELECT AllSortedFile ASSIGN TO
+004900             'processed/ALLSORTED.csv'
+005000         ORGANIZATION IS LINE SEQUENTIAL.
+
+005100 DATA DIVISION.
+005200 FILE SECTION.
+005300 FD  CityListFile.
+005400 01  CITY-LIST-REC.
+005500     03 CL-CITY-CODE             PIC X(15).
+
+005600 FD  CitySortedFile.
+005700 01  CITY-REC.
+005800     COPY EXPREC.
+
+005900 FD  AllSortedFile.
+006000 01  ALL-REC                     PIC X(266).
+
+006100 WORKING-STORAGE SECTION.
+006200     COPY EXPPARMS.
+
+006300*--------------------------------------------------------------
+006400* DYNAMIC FILE-NAME FIELD FOR THE MERGE STEP
+006500*--------------------------------------------------------------
+006600 01  WS-CITY-SORTED-FILE         PIC X(80).
+
+006700*--------------------------------------------------------------
+006800* SWITCHES
+006900*--------------------------------------------------------------
+007000 01  WS-SWITCHES.
+007100     05 WS-CITYLIST-EOF-SW       PIC X(01) VALUE 'N'.
+007200        88 CITYLIST-EOF                    VALUE 'Y'.
+007300     05 WS-CITYSORTED-EOF-SW     PIC X(01) VALUE 'N'.
+007400        88 CITYSORTED-EOF                  VALUE 'Y'.
+
+007500 PROCEDURE DIVISION.
+
+007600*================================================================
+007700* 0000-MAINLINE
+007800*================================================================
+007900 0000-MAINLINE.
+008000     PERFORM 1000-INITIALIZE
+008100         THRU 1000-EXIT.
+
+008200     PERFORM 2000-PROCESS-CITIES
+008300         THRU 2000-EXIT.
+
+008400     PERFORM 9000-TERMINATE
+008500         THRU 9000-EXIT.
+
+008600     STOP RUN.
+
+008700*================================================================
+008800* 1000-INITIALIZE
+008900*================================================================
+009000 1000-INITIALIZE.
+009100     OPEN INPUT  CityListFile.
+009200     OPEN OUTPUT AllSortedFile.
+009300 1000-EXIT.
+009400     EXIT.
+
+009500*================================================================
+009600* 2000-PROCESS-CITIES
+009700*================================================================
+009800 2000-PROCESS-CITIES.
+009900     READ CityListFile
+010000         AT END MOVE 'Y' TO WS-CITYLIST-EOF-SW
+010100     END-READ.
+
+010200     PERFORM 2100-PROCESS-ONE-CITY
+010300         THRU 2100-EXIT
+010400         UNTIL CITYLIST-EOF.
+010500 2000-EXIT.
+010600     EXIT.
+
+010700 2100-PROCESS-ONE-CITY.
+010800     MOVE CL-CITY-CODE TO EP-CITY-CODE.
+
+010900     PERFORM 2110-BUILD-FILENAMES
+011000         THRU 2110-EXIT.
+
+011100     CALL 'EXP-ENGINE' USING EXP-PARMS.
+
+011200     IF EP-SUCCESS
+011300         DISPLAY 'PROCESSED CITY ' EP-CITY-CODE
+011400             ' - ' EP-RECORDS-WRITTEN ' OF '
+011500             EP-RECORDS-READ ' RECORDS SORTED, '
+011600             EP-RECORDS-REJECTED ' REJECTED, '
+011700             EP-RECORDS-DUPLICATE ' DUPLICATE'
+
+011800         PERFORM 2200-MERGE-CITY-FILE
+011900             THRU 2200-EXIT
+012000     ELSE
+012100         DISPLAY 'SKIPPED CITY ' EP-CITY-CODE
+012200             ' - CANNOT OPEN ' EP-INPUT-FILE
+012300     END-IF.
+
+012400     READ CityListFile
+012500         AT END MOVE 'Y' TO WS-CITYLIST-EOF-SW
+012600     END-READ.
+012700 2100-EXIT.
+012800     EXIT.
+
+012900*================================================================
+013000* 2110-BUILD-FILENAMES - DERIVE THIS OFFICE'S EXPENSE, SORTED
+013100* AND EXCEPTION FILE NAMES FROM ITS CITY CODE.
+013200*================================================================
+013300 2110-BUILD-FILENAMES.
+013400     MOVE SPACES TO EP-INPUT-FILE.
+013500     STRING 'expense_reports/' DELIMITED BY SIZE
+013600            EP-CITY-CODE DELIMITED BY SPACE
+013700            '.csv' DELIMITED BY SIZE
+013800         INTO EP-INPUT-FILE.
+
+013900     MOVE SPACES TO EP-OUTPUT-FILE.
+014000     STRING 'processed/' DELIMITED BY SIZE
+014100            EP-CITY-CODE DELIMITED BY SPACE
+014200            'SORTED.csv' DELIMITED BY SIZE
+014300         INTO EP-OUTPUT-FILE.
+
+014400     MOVE SPACES TO EP-FX-EXCEPTION-FILE.
+014500     STRING 'processed/' DELIMITED BY SIZE
+014600            EP-CITY-CODE DELIMITED BY SPACE
+014700            'EXCEPTIONS.csv' DELIMITED BY SIZE
+014800         INTO EP-FX-EXCEPTION-FILE.
+
+014900     MOVE SPACES TO EP-REJECT-FILE.
+015000     STRING 'processed/' DELIMITED BY SIZE
+015100            EP-CITY-CODE DELIMITED BY SPACE
+015200            'REJECTS.csv' DELIMITED BY SIZE
+015300         INTO EP-REJECT-FILE.
+
+015400     MOVE SPACES TO EP-RESTART-FILE.
+015500     STRING 'processed/' DELIMITED BY SIZE
+015600            EP-CITY-CODE DELIMITED BY SPACE
+015700            'RESTART.DAT' DELIMITED BY SIZE
+015800         INTO EP-RESTART-FILE.
+
+015900     MOVE SPACES TO EP-HISTORY-FILE.
+016000     STRING 'processed/' DELIMITED BY SIZE
+016100            EP-CITY-CODE DELIMITED BY SPACE
+016200            'HISTORY.DAT' DELIMITED BY SIZE
+016300         INTO EP-HISTORY-FILE.
+
+016400     MOVE SPACES TO EP-POLICY-EXCEPTION-FILE.
+016500     STRING 'processed/' DELIMITED BY SIZE
+016600            EP-CITY-CODE DELIMITED BY SPACE
+016700            'POLICY.csv' DELIMITED BY SIZE
+016800         INTO EP-POLICY-EXCEPTION-FILE.
+
+016900     MOVE EP-OUTPUT-FILE TO WS-CITY-SORTED-FILE.
+017000 2110-EXIT.
+017100     EXIT.
+
+017200*================================================================
+017300* 2200-MERGE-CITY-FILE - APPEND THIS OFFICE'S SORTED OUTPUT
+017400* INTO THE COMPANY-WIDE ALLSORTED.CSV.
+017500*================================================================
+017600 2200-MERGE-CITY-FILE.
+017700     MOVE 'N' TO WS-CITYSORTED-EOF-SW.
+017800     OPEN INPUT CitySortedFile.
+
+017900     READ CitySortedFile
+018000         AT END MOVE 'Y' TO WS-CITYSORTED-EOF-SW
+018100     END-READ.
+
+018200     PERFORM 2210-COPY-ONE-RECORD
+018300         THRU 2210-EXIT
+018400         UNTIL CITYSORTED-EOF.
+
+018500     CLOSE CitySortedFile.
+018600 2200-EXIT.
+018700     EXIT.
+
+018800 2210-COPY-ONE-RECORD.
+018900     WRITE ALL-REC FROM CITY-REC.
+
+019000     READ CitySortedFile
+019100         AT END MOVE 'Y' TO WS-CITYSORTED-EOF-SW
+019200     END-READ.
+019300 2210-EXIT.
+019400     EXIT.
+
+019500*================================================================
+019600* 9000-TERMINATE
+019700*================================================================
+019800 9000-TERMINATE.
+019900     CLOSE CityListFile AllSortedFile.
+020000     DISPLAY 'BATCH COMPLETE.'.
+020100 9000-EXIT.
+020200     EXIT.
