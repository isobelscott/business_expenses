@@ -1,80 +1,77 @@
-IDENTIFICATION DIVISION.
-  PROGRAM-ID.           CALC-EXPENSES.
-  AUTHOR.               ISOBEL SCOTT.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.               CALC-EXPENSES.
+000300 AUTHOR.                   ISOBEL SCOTT.
+000400 INSTALLATION.             FINANCE SYSTEMS.
+000500 DATE-WRITTEN.             01/15/2021.
+000600 DATE-COMPILED.            08/19/2026.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000*  01/15/2021  IS  ORIGINAL VERSION - COPY EXPENSE FILE TO A
+001100*                  "SORTED" FILE WITHOUT ACTUALLY SORTING IT.
+001200*  08/09/2026  IS  SD TP WAS DECLARED AS 11 SIBLING 01-LEVEL
+001300*                  ITEMS, WHICH MEANS THEY ALL REDEFINE THE
+001400*                  SAME STORAGE.  REBUILT TP AS A SINGLE
+001500*                  01-LEVEL GROUP RECORD AND WIRED UP A REAL
+001600*                  SORT (INPUT/OUTPUT PROCEDURE) KEYED ON
+001700*                  EMPLOYEE ID THEN EXPENSE DATE SO
+001800*                  CASASORTED.CSV COMES OUT IN EMPLOYEE
+001900*                  SEQUENCE.
+002000*  08/10/2026  IS  ADDED A DAILY EXCHANGE-RATE LOOKUP AND A
+002100*                  LOCAL-TO-USD RECONCILIATION CHECK.  RECORDS
+002200*                  WHOSE SUBMITTED USDAMOUNT DOESN'T MATCH
+002300*                  LOCALAMOUNT AT THE DAY'S RATE (WITHIN
+002400*                  TOLERANCE) ARE LOGGED TO CASAEXCEPTIONS.CSV
+002500*                  FOR THE EMPLOYEE TO CORRECT.  THE RECORD
+002600*                  STILL FLOWS THROUGH TO CASASORTED.CSV -
+002700*                  THIS IS A FLAG FOR FOLLOW-UP, NOT A REJECT.
+002800*  08/11/2026  IS  MOVED THE READ/VALIDATE/SORT/WRITE LOGIC
+002900*                  OUT TO A NEW EXP-ENGINE SUBPROGRAM SO THE
+003000*                  NEW CALC-BATCH DRIVER CAN RUN IT AGAINST
+003100*                  EVERY OFFICE, NOT JUST CASABLANCA.  THIS
+003200*                  PROGRAM IS NOW JUST THE CASABLANCA-ONLY
+003300*                  CALL TO THAT ENGINE.
+003400*  08/13/2026  IS  ADDED THE REJECT-FILE NAME NOW THAT
+003500*                  EXP-ENGINE ROUTES BAD RECORDS THERE
+003600*                  INSTEAD OF SORTING THEM THROUGH.
+003700*  08/15/2026  IS  ADDED THE RESTART-FILE NAME FOR
+003800*                  EXP-ENGINE'S CHECKPOINT/RESTART SUPPORT.
+003900*  08/16/2026  IS  ADDED THE HISTORY-FILE NAME FOR
+004000*                  EXP-ENGINE'S DUPLICATE-SUBMISSION CHECK.
+004100*  08/17/2026  IS  ADDED THE POLICY-EXCEPTION-FILE NAME FOR
+004200*                  EXP-ENGINE'S PER-CATEGORY SPENDING-LIMIT
+004300*                  CHECK.
+004400*  08/19/2026  IS  A MISSING CASABLANCA.CSV NOW MAKES EXP-ENGINE
+004500*                  RETURN EP-INPUT-FILE-MISSING INSTEAD OF
+004600*                  ABENDING ON THE OPEN - REPORT IT RATHER THAN
+004700*                  CLAIM COMPLETION.
+004800*--------------------------------------------------------------
+004900 DATA DIVISION.
+005000 WORKING-STORAGE SECTION.
+005100     COPY EXPPARMS.
 
+005200 PROCEDURE DIVISION.
 
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-   SELECT ExpenseFile ASSIGN TO 'expense_reports/CASABLANCA.csv'
-   ORGANIZATION IS LINE SEQUENTIAL.    
+005300*================================================================
+005400* 0000-MAINLINE
+005500*================================================================
+005600 0000-MAINLINE.
+005700     MOVE 'CASABLANCA' TO EP-CITY-CODE.
+005800     MOVE 'expense_reports/CASABLANCA.csv' TO EP-INPUT-FILE.
+005900     MOVE 'processed/CASASORTED.csv' TO EP-OUTPUT-FILE.
+006000     MOVE 'processed/CASAEXCEPTIONS.csv'
+006100         TO EP-FX-EXCEPTION-FILE.
+006200     MOVE 'processed/CASAREJECTS.csv' TO EP-REJECT-FILE.
+006300     MOVE 'processed/CASARESTART.DAT' TO EP-RESTART-FILE.
+006400     MOVE 'processed/CASAHISTORY.DAT' TO EP-HISTORY-FILE.
+006500     MOVE 'processed/CASAPOLICY.csv' TO EP-POLICY-EXCEPTION-FILE.
 
-   SELECT SortedExpenseFile ASSIGN TO 'processed/CASASORTED.csv'
-   ORGANIZATION IS LINE SEQUENTIAL.    
+006600     CALL 'EXP-ENGINE' USING EXP-PARMS.
 
-   SELECT TP ASSIGN TO TEMP.
+006700     IF EP-SUCCESS
+006800         DISPLAY 'COMPLETED.'
+006900     ELSE
+007000         DISPLAY 'CANNOT OPEN ' EP-INPUT-FILE
+007100     END-IF.
 
-DATA DIVISION.
-  FILE SECTION.
-    FD ExpenseFile.
-    01 IN-REC.
-      03 ExpenseDate              PIC X(50).
-      03 EmployeeName             PIC X(50).
-      03 EmployeeId               PIC 9(6).
-      03 City                     PIC X(15).                 
-      03 Country                  PIC X(15).
-      03 BusinessName             PIC X(50).
-      03 Category                 PIC X(50).
-      03 ReportId                 PIC 9(6).
-      03 LocalAmount              PIC 9(10)V99.
-      03 LocalCurrency            PIC X(3).
-      03 UsdAmount                PIC 9(7)V99.
-
-    FD SortedExpenseFile.
-    01 OUT-REC.
-      03 ExpenseDate-S            PIC X(50).
-      03 EmployeeName-S           PIC X(50).
-      03 EmployeeId-S             PIC 9(6).
-      03 City-S                   PIC X(15).                 
-      03 Country-S                PIC X(15).
-      03 BusinessName-S           PIC X(50).
-      03 Category-S               PIC X(50).
-      03 ReportId-S               PIC 9(6).
-      03 LocalAmount-S            PIC 9(10)V99.
-      03 LocalCurrency-S          PIC X(3).
-      03 UsdAmount-S              PIC 9(7)V99.
-
-    SD TP.
-      01 ExpenseDate-T             PIC X(50).
-      01 EmployeeName-T            PIC X(50).
-      01 City-T                    PIC X(15).                 
-      01 Country-T                 PIC X(15).
-      01 BusinessName-T            PIC X(50).
-      01 Category-T                PIC X(50).
-      01 ReportId-T                PIC 9(6).
-      01 LocalAmount-T             PIC 9(10)V99.
-      01 LocalCurrency-T           PIC X(3).
-      01 UsdAmount-T               PIC 9(7)V99.
-
-
-WORKING-STORAGE SECTION.
-
-77 EOF pic x value 'n'.
-
-PROCEDURE DIVISION.
-  BEGIN.
-  OPEN INPUT ExpenseFile.
-  OPEN OUTPUT SortedExpenseFile.
-
-  READ ExpenseFile AT END MOVE 'y' TO EOF.
-  PERFORM p-para UNTIL EOF = 'y'.
-
-  CLOSE ExpenseFile SortedExpenseFile.
-  STOP RUN.
-
-  p-para.
-    WRITE OUT-REC FROM IN-REC AFTER ADVANCING 1 LINE.
-
-  DISPLAY 'COMPLETED.'
-  
-  READ ExpenseFile AT END MOVE 'y' to EOF.
+007200     STOP RUN.
