@@ -0,0 +1,253 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.               CALC-GLFEED.
+000300 AUTHOR.                   ISOBEL SCOTT.
+000400 INSTALLATION.             FINANCE SYSTEMS.
+000500 DATE-WRITTEN.             08/18/2026.
+000600 DATE-COMPILED.            08/19/2026.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000*  08/18/2026  IS  NEW PROGRAM.  MAPS EVERY OFFICE'S SORTED
+001100*                  EXPENSE ROWS (PROCESSED/ALLSORTED.CSV, BUILT
+001200*                  BY CALC-BATCH) TO A GL ACCOUNT CODE VIA
+001300*                  CONTROL/GLACCOUNTS.DAT AND WRITES A FIXED-
+001400*                  FORMAT INTERFACE FILE (PROCESSED/GLFEED.DAT)
+001500*                  READY FOR THE GL SYSTEM'S IMPORT JOB, SO
+001600*                  NOBODY HAS TO RETYPE CATEGORY VALUES INTO
+001700*                  ACCOUNT CODES BY HAND.  A CATEGORY WITH NO
+001800*                  MAPPING ON FILE IS LEFT OUT OF THE FEED AND
+001900*                  LOGGED TO PROCESSED/GLUNMAPPED.CSV INSTEAD,
+002000*                  THE SAME EXCLUDE-AND-LOG TREATMENT CALC-
+002100*                  EXPENSES GIVES A BAD RECORD, SINCE POSTING AN
+002200*                  UNMAPPED CATEGORY TO THE LEDGER UNDER THE
+002300*                  WRONG ACCOUNT IS WORSE THAN LEAVING IT OFF
+002400*                  THE FEED FOR SOMEONE TO MAP AND RE-RUN.
+002500*  08/19/2026  IS  GUARDED GL-ACCOUNT-TABLE AGAINST OVERRUNNING
+002600*                  ITS OCCURS MAXIMUM, THE SAME WAY EXP-ENGINE'S
+002700*                  TABLES ARE GUARDED - A GLACCOUNTS.DAT WITH
+002800*                  MORE THAN 50 ROWS WAS SCRIBBLING PAST THE END
+002900*                  OF THE TABLE INTO ADJACENT WORKING-STORAGE.
+003000*--------------------------------------------------------------
+003100 ENVIRONMENT DIVISION.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT GlFeedInputFile ASSIGN TO
+003500             'processed/ALLSORTED.csv'
+003600         ORGANIZATION IS LINE SEQUENTIAL.
+
+003700     SELECT GlAccountFile ASSIGN TO
+003800             'control/GLACCOUNTS.DAT'
+003900         ORGANIZATION IS LINE SEQUENTIAL.
+
+004000     SELECT GlFeedFile ASSIGN TO
+004100             'processed/GLFEED.DAT'
+004200         ORGANIZATION IS LINE SEQUENTIAL.
+
+004300     SELECT GlUnmappedFile ASSIGN TO
+004400             'processed/GLUNMAPPED.csv'
+004500         ORGANIZATION IS LINE SEQUENTIAL.
+
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  GlFeedInputFile.
+004900 01  GLI-IN-REC.
+005000     COPY EXPREC.
+
+005100 FD  GlAccountFile.
+005200 01  GLA-REC.
+005300     03 GLA-CATEGORY             PIC X(50).
+005400     03 GLA-ACCOUNT-CODE         PIC 9(06).
+
+005500 FD  GlFeedFile.
+005600 01  GLF-REC.
+005700     03 GLF-EMPLOYEE-ID          PIC 9(6).
+005800     03 GLF-REPORT-ID            PIC 9(6).
+005900     03 GLF-GL-ACCOUNT           PIC 9(6).
+006000     03 GLF-USD-AMOUNT           PIC 9(7)V99.
+
+006100 FD  GlUnmappedFile.
+006200 01  GLU-REC.
+006300     03 GLU-REPORT-ID            PIC 9(6).
+006400     03 GLU-EMPLOYEE-ID          PIC 9(6).
+006500     03 GLU-CATEGORY             PIC X(50).
+006600     03 GLU-USD-AMOUNT           PIC 9(7)V99.
+
+006700 WORKING-STORAGE SECTION.
+006800*--------------------------------------------------------------
+006900* SWITCHES
+007000*--------------------------------------------------------------
+007100 01  WS-SWITCHES.
+007200     05 WS-INPUT-EOF-SW          PIC X(01) VALUE 'N'.
+007300        88 INPUT-EOF                        VALUE 'Y'.
+007400     05 WS-GLFILE-EOF-SW         PIC X(01) VALUE 'N'.
+007500        88 GLFILE-EOF                       VALUE 'Y'.
+007600     05 WS-GL-FOUND-SW           PIC X(01) VALUE 'N'.
+007700        88 GL-ACCOUNT-FOUND                 VALUE 'Y'.
+007800        88 GL-ACCOUNT-NOT-FOUND             VALUE 'N'.
+
+007900*--------------------------------------------------------------
+008000* CATEGORY-TO-GL-ACCOUNT LOOKUP TABLE
+008100*--------------------------------------------------------------
+008200 01  GL-ACCOUNT-TABLE-AREA.
+008300     05 GL-ACCOUNT-COUNT         PIC 9(04) COMP VALUE ZERO.
+008400     05 GL-ACCOUNT-TABLE OCCURS 1 TO 50 TIMES
+008500           DEPENDING ON GL-ACCOUNT-COUNT
+008600           INDEXED BY GLA-IDX.
+008700        10 GLA-TAB-CATEGORY      PIC X(50).
+008800        10 GLA-TAB-ACCOUNT       PIC 9(06).
+
+008900*--------------------------------------------------------------
+009000* RUN COUNTERS
+009100*--------------------------------------------------------------
+009200 01  WS-COUNTERS.
+009300     05 WS-RECORDS-READ          PIC 9(9) COMP VALUE ZERO.
+009400     05 WS-RECORDS-EXTRACTED     PIC 9(9) COMP VALUE ZERO.
+009500     05 WS-RECORDS-UNMAPPED      PIC 9(9) COMP VALUE ZERO.
+
+009600 PROCEDURE DIVISION.
+
+009700*================================================================
+009800* 0000-MAINLINE
+009900*================================================================
+010000 0000-MAINLINE.
+010100     PERFORM 1000-INITIALIZE
+010200         THRU 1000-EXIT.
+
+010300     PERFORM 1100-LOAD-GL-TABLE
+010400         THRU 1100-EXIT.
+
+010500     PERFORM 2000-PROCESS-RECORDS
+010600         THRU 2000-EXIT.
+
+010700     PERFORM 9000-TERMINATE
+010800         THRU 9000-EXIT.
+
+010900     STOP RUN.
+
+011000*================================================================
+011100* 1000-INITIALIZE
+011200*================================================================
+011300 1000-INITIALIZE.
+011400     OPEN INPUT  GlFeedInputFile.
+011500     OPEN OUTPUT GlFeedFile.
+011600     OPEN OUTPUT GlUnmappedFile.
+011700 1000-EXIT.
+011800     EXIT.
+
+011900*================================================================
+012000* 1100-LOAD-GL-TABLE - LOAD THE CATEGORY-TO-ACCOUNT MAPPING
+012100* FROM CONTROL/GLACCOUNTS.DAT.
+012200*================================================================
+012300 1100-LOAD-GL-TABLE.
+012400     MOVE ZERO TO GL-ACCOUNT-COUNT.
+012500     MOVE 'N' TO WS-GLFILE-EOF-SW.
+012600     OPEN INPUT GlAccountFile.
+
+012700     READ GlAccountFile
+012800         AT END MOVE 'Y' TO WS-GLFILE-EOF-SW
+012900     END-READ.
+
+013000     PERFORM 1110-LOAD-ONE-GL-ACCOUNT
+013100         THRU 1110-EXIT
+013200         UNTIL GLFILE-EOF.
+
+013300     CLOSE GlAccountFile.
+013400 1100-EXIT.
+013500     EXIT.
+
+013600 1110-LOAD-ONE-GL-ACCOUNT.
+013700     IF GL-ACCOUNT-COUNT < 50
+013800         ADD 1 TO GL-ACCOUNT-COUNT
+013900         SET GLA-IDX TO GL-ACCOUNT-COUNT
+014000         MOVE GLA-CATEGORY     TO GLA-TAB-CATEGORY (GLA-IDX)
+014100         MOVE GLA-ACCOUNT-CODE TO GLA-TAB-ACCOUNT (GLA-IDX)
+014200     END-IF.
+
+014300     READ GlAccountFile
+014400         AT END MOVE 'Y' TO WS-GLFILE-EOF-SW
+014500     END-READ.
+014600 1110-EXIT.
+014700     EXIT.
+
+014800*================================================================
+014900* 2000-PROCESS-RECORDS
+015000*================================================================
+015100 2000-PROCESS-RECORDS.
+015200     READ GlFeedInputFile
+015300         AT END MOVE 'Y' TO WS-INPUT-EOF-SW
+015400     END-READ.
+
+015500     PERFORM 2100-PROCESS-ONE-RECORD
+015600         THRU 2100-EXIT
+015700         UNTIL INPUT-EOF.
+015800 2000-EXIT.
+015900     EXIT.
+
+016000 2100-PROCESS-ONE-RECORD.
+016100     ADD 1 TO WS-RECORDS-READ.
+
+016200     PERFORM 2110-FIND-GL-ACCOUNT
+016300         THRU 2110-EXIT.
+
+016400     IF GL-ACCOUNT-FOUND
+016500         PERFORM 2120-WRITE-GL-RECORD
+016600             THRU 2120-EXIT
+016700     ELSE
+016800         PERFORM 2130-WRITE-UNMAPPED
+016900             THRU 2130-EXIT
+017000     END-IF.
+
+017100     READ GlFeedInputFile
+017200         AT END MOVE 'Y' TO WS-INPUT-EOF-SW
+017300     END-READ.
+017400 2100-EXIT.
+017500     EXIT.
+
+017600 2110-FIND-GL-ACCOUNT.
+017700     SET GL-ACCOUNT-NOT-FOUND TO TRUE.
+017800     SET GLA-IDX TO 1.
+017900     IF GL-ACCOUNT-COUNT > ZERO
+018000         SEARCH GL-ACCOUNT-TABLE
+018100             AT END
+018200                 SET GL-ACCOUNT-NOT-FOUND TO TRUE
+018300             WHEN GLA-TAB-CATEGORY (GLA-IDX) = Category
+018400                 SET GL-ACCOUNT-FOUND TO TRUE
+018500         END-SEARCH
+018600     END-IF.
+018700 2110-EXIT.
+018800     EXIT.
+
+018900 2120-WRITE-GL-RECORD.
+019000     MOVE EmployeeId TO GLF-EMPLOYEE-ID.
+019100     MOVE ReportId   TO GLF-REPORT-ID.
+019200     MOVE GLA-TAB-ACCOUNT (GLA-IDX) TO GLF-GL-ACCOUNT.
+019300     MOVE UsdAmount  TO GLF-USD-AMOUNT.
+
+019400     WRITE GLF-REC.
+
+019500     ADD 1 TO WS-RECORDS-EXTRACTED.
+019600 2120-EXIT.
+019700     EXIT.
+
+019800 2130-WRITE-UNMAPPED.
+019900     MOVE ReportId   TO GLU-REPORT-ID.
+020000     MOVE EmployeeId TO GLU-EMPLOYEE-ID.
+020100     MOVE Category   TO GLU-CATEGORY.
+020200     MOVE UsdAmount  TO GLU-USD-AMOUNT.
+
+020300     WRITE GLU-REC.
+
+020400     ADD 1 TO WS-RECORDS-UNMAPPED.
+020500 2130-EXIT.
+020600     EXIT.
+
+020700*================================================================
+020800* 9000-TERMINATE
+020900*================================================================
+021000 9000-TERMINATE.
+021100     CLOSE GlFeedInputFile GlFeedFile GlUnmappedFile.
+021200     DISPLAY 'GL FEED EXTRACT COMPLETE - ' WS-RECORDS-EXTRACTED
+021300         ' OF ' WS-RECORDS-READ ' RECORDS EXTRACTED, '
+021400         WS-RECORDS-UNMAPPED ' UNMAPPED'.
+021500 9000-EXIT.
+021600     EXIT.
