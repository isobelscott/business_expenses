@@ -0,0 +1,375 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.               CALC-SUMMARY.
+000300 AUTHOR.                   ISOBEL SCOTT.
+000400 INSTALLATION.             FINANCE SYSTEMS.
+000500 DATE-WRITTEN.             08/12/2026.
+000600 DATE-COMPILED.            08/20/2026.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000*  08/12/2026  IS  NEW PROGRAM.  ROLLS EVERY OFFICE'S SORTED
+001100*                  EXPENSE ROWS (PROCESSED/ALLSORTED.CSV, BUILT
+001200*                  BY CALC-BATCH) UP INTO SUBTOTALS PER
+001300*                  EMPLOYEEID AND PER CATEGORY PLUS A GRAND
+001400*                  TOTAL, AND PRINTS THEM AS A PAGED REPORT SO
+001500*                  FINANCE DOESN'T HAVE TO PIVOT THE RAW CSV
+001600*                  EVERY CLOSE.  EMPLOYEEID AND CATEGORY ARE
+001700*                  ACCUMULATED IN WORKING-STORAGE TABLES RATHER
+001800*                  THAN BY CONTROL BREAK SINCE ALLSORTED.CSV IS
+001900*                  ONLY SORTED WITHIN EACH OFFICE'S BLOCK, NOT
+002000*                  ACROSS THE WHOLE FILE.
+002100*  08/19/2026  IS  GUARDED EMP-TOTAL-TABLE AND CAT-TOTAL-TABLE
+002200*                  AGAINST OVERRUNNING THEIR OCCURS MAXIMUM -
+002300*                  A COMPANY-WIDE FILE WITH MORE UNIQUE
+002400*                  EMPLOYEES OR CATEGORIES THAN THE TABLE HOLDS
+002500*                  WAS SCRIBBLING PAST THE END OF THE TABLE INTO
+002600*                  ADJACENT WORKING-STORAGE.  ALSO FIXED THE
+002700*                  PAGE-BREAK TEST IN THE EMPLOYEE AND CATEGORY
+002800*                  PRINT LOOPS, WHICH LET 51 DETAIL LINES PRINT
+002900*                  BEFORE BREAKING INSTEAD OF THE INTENDED 50.
+003000*  08/20/2026  IS  DROPPED AFTER ADVANCING PAGE FROM THE TWO
+003100*                  SECTION-HEADING WRITES.  ON A LINE SEQUENTIAL
+003200*                  FILE THAT CLAUSE WRITES A BARE FORM-FEED BYTE
+003300*                  WITH NO LINE TERMINATOR, SO THE PRIOR LINE RAN
+003400*                  STRAIGHT INTO THE NEW PAGE'S HEADING WITH NO
+003500*                  NEWLINE BETWEEN THEM.  EXPSUMMARY.RPT IS A
+003600*                  FLAT PROCESSED/ ARTIFACT LIKE EVERY OTHER
+003700*                  OUTPUT FILE IN THE SYSTEM, NOT SOMETHING READ
+003800*                  OFF A PRINTER, SO AFTER ADVANCING 1 LINE IS
+003900*                  THE RIGHT FORM HERE, THE SAME AS EVERY OTHER
+004000*                  WRITE IN THIS PROGRAM.
+004100*--------------------------------------------------------------
+004200 ENVIRONMENT DIVISION.
+004300 INPUT-OUTPUT SECTION.
+004400 FILE-CONTROL.
+004500     SELECT SummaryInputFile ASSIGN TO
+004600             'processed/ALLSORTED.csv'
+004700         ORGANIZATION IS LINE SEQUENTIAL.
+
+004800     SELECT SummaryReportFile ASSIGN TO
+004900             'processed/EXPSUMMARY.rpt'
+005000         ORGANIZATION IS LINE SEQUENTIAL.
+
+005100 DATA DIVISION.
+005200 FILE SECTION.
+005300 FD  SummaryInputFile.
+005400 01  SUM-IN-REC.
+005500     COPY EXPREC.
+
+005600 FD  SummaryReportFile.
+005700 01  SUM-REPORT-LINE             PIC X(132).
+
+005800 WORKING-STORAGE SECTION.
+005900*--------------------------------------------------------------
+006000* SWITCHES
+006100*--------------------------------------------------------------
+006200 01  WS-SWITCHES.
+006300     05 WS-INPUT-EOF-SW          PIC X(01) VALUE 'N'.
+006400        88 INPUT-EOF                        VALUE 'Y'.
+006500     05 WS-EMP-FOUND-SW          PIC X(01) VALUE 'N'.
+006600        88 EMP-FOUND                        VALUE 'Y'.
+006700        88 EMP-NOT-FOUND                    VALUE 'N'.
+006800     05 WS-CAT-FOUND-SW          PIC X(01) VALUE 'N'.
+006900        88 CAT-FOUND                        VALUE 'Y'.
+007000        88 CAT-NOT-FOUND                    VALUE 'N'.
+
+007100*--------------------------------------------------------------
+007200* EMPLOYEE-TOTALS ACCUMULATOR TABLE
+007300*--------------------------------------------------------------
+007400 01  EMP-TOTAL-AREA.
+007500     05 EMP-TOTAL-COUNT          PIC 9(04) COMP VALUE ZERO.
+007600     05 EMP-TOTAL-TABLE OCCURS 1 TO 200 TIMES
+007700           DEPENDING ON EMP-TOTAL-COUNT
+007800           INDEXED BY EMP-IDX.
+007900        10 EMP-TOTAL-ID          PIC 9(6).
+008000        10 EMP-TOTAL-NAME        PIC X(50).
+008100        10 EMP-TOTAL-AMOUNT      PIC S9(9)V99 VALUE ZERO.
+
+008200*--------------------------------------------------------------
+008300* CATEGORY-TOTALS ACCUMULATOR TABLE
+008400*--------------------------------------------------------------
+008500 01  CAT-TOTAL-AREA.
+008600     05 CAT-TOTAL-COUNT          PIC 9(04) COMP VALUE ZERO.
+008700     05 CAT-TOTAL-TABLE OCCURS 1 TO 50 TIMES
+008800           DEPENDING ON CAT-TOTAL-COUNT
+008900           INDEXED BY CAT-IDX.
+009000        10 CAT-TOTAL-NAME        PIC X(50).
+009100        10 CAT-TOTAL-AMOUNT      PIC S9(9)V99 VALUE ZERO.
+
+009200 01  WS-GRAND-TOTAL              PIC S9(9)V99 VALUE ZERO.
+
+009300*--------------------------------------------------------------
+009400* PRINT CONTROL
+009500*--------------------------------------------------------------
+009600 01  WS-PRINT-CONTROL.
+009700     05 WS-LINE-COUNT            PIC 9(03) VALUE ZERO.
+009800     05 WS-MAX-LINES             PIC 9(03) VALUE 050.
+009900     05 WS-PAGE-COUNT            PIC 9(03) VALUE ZERO.
+
+010000*--------------------------------------------------------------
+010100* REPORT LINE LAYOUTS
+010200*--------------------------------------------------------------
+010300 01  HDG-1.
+010400     05 HDG-1-TEXT               PIC X(100).
+010500     05 FILLER                   PIC X(07) VALUE ' PAGE: '.
+010600     05 HDG-1-PAGE-NO            PIC ZZ9.
+010700     05 FILLER                   PIC X(22) VALUE SPACES.
+
+010800 01  HDG-2-EMP                   PIC X(132) VALUE
+010900     'EMPLOYEE ID  EMPLOYEE NAME                      TOTAL USD'.
+
+011000 01  HDG-2-CAT                   PIC X(132) VALUE
+011100     'CATEGORY                                        TOTAL USD'.
+
+011200 01  HDG-3                       PIC X(132) VALUE ALL '-'.
+
+011300 01  DETAIL-LINE-EMP.
+011400     05 FILLER                   PIC X(10) VALUE SPACES.
+011500     05 DL-EMP-ID                PIC 9(6).
+011600     05 FILLER                   PIC X(04) VALUE SPACES.
+011700     05 DL-EMP-NAME              PIC X(50).
+011800     05 FILLER                   PIC X(04) VALUE SPACES.
+011900     05 DL-EMP-AMOUNT            PIC Z,ZZZ,ZZ9.99-.
+012000     05 FILLER                   PIC X(45) VALUE SPACES.
+
+012100 01  DETAIL-LINE-CAT.
+012200     05 FILLER                   PIC X(10) VALUE SPACES.
+012300     05 DL-CAT-NAME              PIC X(50).
+012400     05 FILLER                   PIC X(10) VALUE SPACES.
+012500     05 DL-CAT-AMOUNT            PIC Z,ZZZ,ZZ9.99-.
+012600     05 FILLER                   PIC X(49) VALUE SPACES.
+
+012700 01  TOTAL-LINE.
+012800     05 FILLER                   PIC X(10) VALUE SPACES.
+012900     05 FILLER                   PIC X(20) VALUE
+013000         'GRAND TOTAL (USD):'.
+013100     05 FILLER                   PIC X(10) VALUE SPACES.
+013200     05 TL-AMOUNT                PIC Z,ZZZ,ZZ9.99-.
+013300     05 FILLER                   PIC X(79) VALUE SPACES.
+
+013400 PROCEDURE DIVISION.
+
+013500*================================================================
+013600* 0000-MAINLINE
+013700*================================================================
+013800 0000-MAINLINE.
+013900     PERFORM 1000-INITIALIZE
+014000         THRU 1000-EXIT.
+
+014100     PERFORM 2000-READ-AND-ACCUMULATE
+014200         THRU 2000-EXIT.
+
+014300     PERFORM 3000-PRINT-EMPLOYEE-TOTALS
+014400         THRU 3000-EXIT.
+
+014500     PERFORM 4000-PRINT-CATEGORY-TOTALS
+014600         THRU 4000-EXIT.
+
+014700     PERFORM 5000-PRINT-GRAND-TOTAL
+014800         THRU 5000-EXIT.
+
+014900     PERFORM 9000-TERMINATE
+015000         THRU 9000-EXIT.
+
+015100     STOP RUN.
+
+015200*================================================================
+015300* 1000-INITIALIZE
+015400*================================================================
+015500 1000-INITIALIZE.
+015600     OPEN INPUT  SummaryInputFile.
+015700     OPEN OUTPUT SummaryReportFile.
+015800 1000-EXIT.
+015900     EXIT.
+
+016000*================================================================
+016100* 2000-READ-AND-ACCUMULATE
+016200*================================================================
+016300 2000-READ-AND-ACCUMULATE.
+016400     READ SummaryInputFile
+016500         AT END MOVE 'Y' TO WS-INPUT-EOF-SW
+016600     END-READ.
+
+016700     PERFORM 2100-ACCUMULATE-ONE-RECORD
+016800         THRU 2100-EXIT
+016900         UNTIL INPUT-EOF.
+017000 2000-EXIT.
+017100     EXIT.
+
+017200 2100-ACCUMULATE-ONE-RECORD.
+017300     PERFORM 2110-ACCUMULATE-EMPLOYEE
+017400         THRU 2110-EXIT.
+
+017500     PERFORM 2120-ACCUMULATE-CATEGORY
+017600         THRU 2120-EXIT.
+
+017700     ADD UsdAmount TO WS-GRAND-TOTAL.
+
+017800     READ SummaryInputFile
+017900         AT END MOVE 'Y' TO WS-INPUT-EOF-SW
+018000     END-READ.
+018100 2100-EXIT.
+018200     EXIT.
+
+018300 2110-ACCUMULATE-EMPLOYEE.
+018400     SET EMP-NOT-FOUND TO TRUE.
+018500     SET EMP-IDX TO 1.
+018600     IF EMP-TOTAL-COUNT > ZERO
+018700         SEARCH EMP-TOTAL-TABLE
+018800             AT END
+018900                 SET EMP-NOT-FOUND TO TRUE
+019000             WHEN EMP-TOTAL-ID (EMP-IDX) = EmployeeId
+019100                 SET EMP-FOUND TO TRUE
+019200         END-SEARCH
+019300     END-IF.
+
+019400     IF EMP-FOUND
+019500         ADD UsdAmount TO EMP-TOTAL-AMOUNT (EMP-IDX)
+019600     ELSE
+019700         IF EMP-TOTAL-COUNT < 200
+019800             ADD 1 TO EMP-TOTAL-COUNT
+019900             SET EMP-IDX TO EMP-TOTAL-COUNT
+020000             MOVE EmployeeId TO EMP-TOTAL-ID (EMP-IDX)
+020100             MOVE EmployeeName TO EMP-TOTAL-NAME (EMP-IDX)
+020200             MOVE UsdAmount TO EMP-TOTAL-AMOUNT (EMP-IDX)
+020300         END-IF
+020400     END-IF.
+020500 2110-EXIT.
+020600     EXIT.
+
+020700 2120-ACCUMULATE-CATEGORY.
+020800     SET CAT-NOT-FOUND TO TRUE.
+020900     SET CAT-IDX TO 1.
+021000     IF CAT-TOTAL-COUNT > ZERO
+021100         SEARCH CAT-TOTAL-TABLE
+021200             AT END
+021300                 SET CAT-NOT-FOUND TO TRUE
+021400             WHEN CAT-TOTAL-NAME (CAT-IDX) = Category
+021500                 SET CAT-FOUND TO TRUE
+021600         END-SEARCH
+021700     END-IF.
+
+021800     IF CAT-FOUND
+021900         ADD UsdAmount TO CAT-TOTAL-AMOUNT (CAT-IDX)
+022000     ELSE
+022100         IF CAT-TOTAL-COUNT < 50
+022200             ADD 1 TO CAT-TOTAL-COUNT
+022300             SET CAT-IDX TO CAT-TOTAL-COUNT
+022400             MOVE Category TO CAT-TOTAL-NAME (CAT-IDX)
+022500             MOVE UsdAmount TO CAT-TOTAL-AMOUNT (CAT-IDX)
+022600         END-IF
+022700     END-IF.
+022800 2120-EXIT.
+022900     EXIT.
+
+023000*================================================================
+023100* 3000-PRINT-EMPLOYEE-TOTALS
+023200*================================================================
+023300 3000-PRINT-EMPLOYEE-TOTALS.
+023400     PERFORM 3100-PRINT-EMPLOYEE-HEADING
+023500         THRU 3100-EXIT.
+
+023600     SET EMP-IDX TO 1.
+023700     PERFORM 3200-PRINT-ONE-EMPLOYEE
+023800         THRU 3200-EXIT
+023900         UNTIL EMP-IDX > EMP-TOTAL-COUNT.
+024000 3000-EXIT.
+024100     EXIT.
+
+024200 3100-PRINT-EMPLOYEE-HEADING.
+024300     ADD 1 TO WS-PAGE-COUNT.
+024400     MOVE SPACES TO HDG-1-TEXT.
+024500     MOVE 'EMPLOYEE EXPENSE TOTALS' TO HDG-1-TEXT.
+024600     MOVE WS-PAGE-COUNT TO HDG-1-PAGE-NO.
+024700     WRITE SUM-REPORT-LINE FROM HDG-1
+024800         AFTER ADVANCING 1 LINE.
+024900     WRITE SUM-REPORT-LINE FROM HDG-2-EMP
+025000         AFTER ADVANCING 1 LINE.
+025100     WRITE SUM-REPORT-LINE FROM HDG-3
+025200         AFTER ADVANCING 1 LINE.
+025300     MOVE ZERO TO WS-LINE-COUNT.
+025400 3100-EXIT.
+025500     EXIT.
+
+025600 3200-PRINT-ONE-EMPLOYEE.
+025700     IF WS-LINE-COUNT >= WS-MAX-LINES
+025800         PERFORM 3100-PRINT-EMPLOYEE-HEADING
+025900             THRU 3100-EXIT
+026000     END-IF.
+
+026100     MOVE EMP-TOTAL-ID (EMP-IDX)     TO DL-EMP-ID.
+026200     MOVE EMP-TOTAL-NAME (EMP-IDX)   TO DL-EMP-NAME.
+026300     MOVE EMP-TOTAL-AMOUNT (EMP-IDX) TO DL-EMP-AMOUNT.
+026400     WRITE SUM-REPORT-LINE FROM DETAIL-LINE-EMP
+026500         AFTER ADVANCING 1 LINE.
+026600     ADD 1 TO WS-LINE-COUNT.
+
+026700     SET EMP-IDX UP BY 1.
+026800 3200-EXIT.
+026900     EXIT.
+
+027000*================================================================
+027100* 4000-PRINT-CATEGORY-TOTALS
+027200*================================================================
+027300 4000-PRINT-CATEGORY-TOTALS.
+027400     PERFORM 4100-PRINT-CATEGORY-HEADING
+027500         THRU 4100-EXIT.
+
+027600     SET CAT-IDX TO 1.
+027700     PERFORM 4200-PRINT-ONE-CATEGORY
+027800         THRU 4200-EXIT
+027900         UNTIL CAT-IDX > CAT-TOTAL-COUNT.
+028000 4000-EXIT.
+028100     EXIT.
+
+028200 4100-PRINT-CATEGORY-HEADING.
+028300     ADD 1 TO WS-PAGE-COUNT.
+028400     MOVE SPACES TO HDG-1-TEXT.
+028500     MOVE 'CATEGORY EXPENSE TOTALS' TO HDG-1-TEXT.
+028600     MOVE WS-PAGE-COUNT TO HDG-1-PAGE-NO.
+028700     WRITE SUM-REPORT-LINE FROM HDG-1
+028800         AFTER ADVANCING 1 LINE.
+028900     WRITE SUM-REPORT-LINE FROM HDG-2-CAT
+029000         AFTER ADVANCING 1 LINE.
+029100     WRITE SUM-REPORT-LINE FROM HDG-3
+029200         AFTER ADVANCING 1 LINE.
+029300     MOVE ZERO TO WS-LINE-COUNT.
+029400 4100-EXIT.
+029500     EXIT.
+
+029600 4200-PRINT-ONE-CATEGORY.
+029700     IF WS-LINE-COUNT >= WS-MAX-LINES
+029800         PERFORM 4100-PRINT-CATEGORY-HEADING
+029900             THRU 4100-EXIT
+030000     END-IF.
+
+030100     MOVE CAT-TOTAL-NAME (CAT-IDX)   TO DL-CAT-NAME.
+030200     MOVE CAT-TOTAL-AMOUNT (CAT-IDX) TO DL-CAT-AMOUNT.
+030300     WRITE SUM-REPORT-LINE FROM DETAIL-LINE-CAT
+030400         AFTER ADVANCING 1 LINE.
+030500     ADD 1 TO WS-LINE-COUNT.
+
+030600     SET CAT-IDX UP BY 1.
+030700 4200-EXIT.
+030800     EXIT.
+
+030900*================================================================
+031000* 5000-PRINT-GRAND-TOTAL
+031100*================================================================
+031200 5000-PRINT-GRAND-TOTAL.
+031300     MOVE WS-GRAND-TOTAL TO TL-AMOUNT.
+031400     WRITE SUM-REPORT-LINE FROM HDG-3
+031500         AFTER ADVANCING 1 LINE.
+031600     WRITE SUM-REPORT-LINE FROM TOTAL-LINE
+031700         AFTER ADVANCING 1 LINE.
+031800 5000-EXIT.
+031900     EXIT.
+
+032000*================================================================
+032100* 9000-TERMINATE
+032200*================================================================
+032300 9000-TERMINATE.
+032400     CLOSE SummaryInputFile SummaryReportFile.
+032500     DISPLAY 'SUMMARY REPORT COMPLETE.'.
+032600 9000-EXIT.
+032700     EXIT.
