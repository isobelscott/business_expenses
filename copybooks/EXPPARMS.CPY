@@ -0,0 +1,22 @@
+000100*================================================================
+000200* EXPPARMS - PARAMETER BLOCK PASSED BY REFERENCE BETWEEN AN
+000300* EXPENSE-FILE DRIVER (CALC-EXPENSES, CALC-BATCH) AND THE
+000400* EXP-ENGINE SUBPROGRAM THAT DOES THE ACTUAL READ/VALIDATE/
+000500* SORT/WRITE WORK FOR ONE OFFICE'S EXPENSE FILE.
+000600*================================================================
+000700 01  EXP-PARMS.
+000800     05 EP-CITY-CODE             PIC X(15).
+000900     05 EP-INPUT-FILE            PIC X(80).
+001000     05 EP-OUTPUT-FILE           PIC X(80).
+001100     05 EP-FX-EXCEPTION-FILE     PIC X(80).
+001200     05 EP-REJECT-FILE           PIC X(80).
+001300     05 EP-RESTART-FILE          PIC X(80).
+001400     05 EP-HISTORY-FILE          PIC X(80).
+001500     05 EP-POLICY-EXCEPTION-FILE PIC X(80).
+001600     05 EP-RECORDS-READ          PIC 9(9) COMP.
+001700     05 EP-RECORDS-WRITTEN       PIC 9(9) COMP.
+001800     05 EP-RECORDS-REJECTED      PIC 9(9) COMP.
+001900     05 EP-RECORDS-DUPLICATE     PIC 9(9) COMP.
+002000     05 EP-RETURN-CODE           PIC 9(2).
+002100        88 EP-SUCCESS                   VALUE 0.
+002200        88 EP-INPUT-FILE-MISSING        VALUE 16.
