@@ -0,0 +1,17 @@
+000100*================================================================
+000200* EXPREC - PLAIN EXPENSE-RECORD FIELD LIST, ONE 03-LEVEL PER
+000300* SUBMITTED FIELD.  SHARED BY PROGRAMS THAT READ AN ALREADY
+000400* SORTED EXPENSE FILE (ONE SUCH RECORD PER PROGRAM - IT IS NOT
+000500* SUFFIXED, SO DON'T COPY IT TWICE INTO THE SAME RECORD AREA).
+000600*================================================================
+000700     03 ExpenseDate              PIC X(50).
+000800     03 EmployeeName             PIC X(50).
+000900     03 EmployeeId               PIC 9(6).
+001000     03 City                     PIC X(15).
+001100     03 Country                  PIC X(15).
+001200     03 BusinessName             PIC X(50).
+001300     03 Category                 PIC X(50).
+001400     03 ReportId                 PIC 9(6).
+001500     03 LocalAmount              PIC 9(10)V99.
+001600     03 LocalCurrency            PIC X(3).
+001700     03 UsdAmount                PIC 9(7)V99.
