@@ -0,0 +1,1023 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.               EXP-ENGINE IS INITIAL PROGRAM.
+000300 AUTHOR.                   ISOBEL SCOTT.
+000400 INSTALLATION.             FINANCE SYSTEMS.
+000500 DATE-WRITTEN.             08/11/2026.
+000600 DATE-COMPILED.            08/21/2026.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000*  08/11/2026  IS  PULLED OUT OF CALC-EXPENSES SO THE SAME
+001100*                  READ/VALIDATE/SORT/WRITE LOGIC CAN BE
+001200*                  CALLED ONCE PER OFFICE BY CALC-EXPENSES
+001300*                  (CASABLANCA ONLY) AND BY THE NEW CALC-BATCH
+001400*                  DRIVER (EVERY OFFICE IN CITYLIST.DAT).
+001500*                  INPUT/OUTPUT/EXCEPTION FILE NAMES NOW COME
+001600*                  IN VIA THE EXP-PARMS LINKAGE BLOCK INSTEAD
+001700*                  OF BEING HARDCODED TO CASABLANCA.  DECLARED
+001800*                  AS AN INITIAL PROGRAM SO ITS SWITCHES AND
+001900*                  FX TABLE START CLEAN EVERY TIME CALC-BATCH
+002000*                  CALLS IT FOR THE NEXT OFFICE.
+002100*  08/12/2026  IS  DROPPED AFTER ADVANCING 1 LINE FROM THE
+002200*                  OUT-REC AND FXE-REC WRITES.  ON A FRESH
+002300*                  LINE SEQUENTIAL FILE THAT CLAUSE ADVANCES
+002400*                  PAST LINE 1 BEFORE THE FIRST RECORD IS
+002500*                  WRITTEN, LEAVING A BLANK LEAD ROW IN
+002600*                  CASASORTED.CSV THAT CALC-SUMMARY WAS
+002700*                  PICKING UP AS A PHANTOM ZERO-DOLLAR
+002800*                  EMPLOYEE.  PLAIN WRITE IS THE RIGHT FORM
+002900*                  FOR A CSV FILE; ADVANCING BELONGS ON
+003000*                  PRINT-STYLE REPORTS LIKE EXPSUMMARY.RPT.
+003100*  08/13/2026  IS  ADDED RECORD VALIDATION.  A RECORD WITH A
+003200*                  NON-NUMERIC OR ZERO EMPLOYEEID, A ZERO
+003300*                  LOCALAMOUNT, OR A LOCALCURRENCY NOT IN
+003400*                  FXRATES.DAT NO LONGER REACHES THE SORT -
+003500*                  IT'S WRITTEN TO A REJECT FILE WITH A REASON
+003600*                  CODE INSTEAD.  THE CURRENCY CHECK REUSES THE
+003700*                  SAME FX-TABLE LOOKUP THE RECONCILIATION
+003800*                  CHECK NEEDS, SO 2200-CHECK-FX-RECONCILE NO
+003900*                  LONGER SEARCHES THE TABLE ITSELF - BY THE
+004000*                  TIME IT RUNS, VALIDATION HAS ALREADY FOUND
+004100*                  THE RATE.
+004200*  08/14/2026  IS  WRITE A CONTROL-TOTAL RECORD TO
+004300*                  CONTROL/AUDITTRAIL.DAT AFTER EVERY RUN -
+004400*                  INPUT FILE NAME, RUN DATE, RECORDS READ, AND
+004500*                  THE USD TOTAL OF EVERYTHING READ - SO
+004600*                  OPERATIONS CAN BALANCE WHAT WENT IN AGAINST
+004700*                  WHAT CAME OUT WITHOUT RERUNNING THE JOB.
+004800*  08/15/2026  IS  ADDED CHECKPOINT/RESTART SUPPORT FOR LARGE
+004900*                  EXPENSE FILES.  THE LAST REPORTID HANDLED IS
+005000*                  WRITTEN TO A PER-OFFICE RESTART FILE EVERY
+005100*                  CHECKPOINT-INTERVAL RECORDS; IF A RUN IS
+005200*                  KILLED PARTWAY THROUGH, THE NEXT RUN READS
+005300*                  THAT REPORTID BACK ON STARTUP AND SKIPS
+005400*                  EVERYTHING UP TO AND INCLUDING IT INSTEAD OF
+005500*                  SORTING AND WRITING IT ALL OVER AGAIN.  A
+005600*                  RUN THAT REACHES END OF FILE NORMALLY CLEARS
+005700*                  ITS RESTART POINT SO THE NEXT RUN STARTS
+005800*                  FROM THE TOP.
+005900*  08/16/2026  IS  ADDED DUPLICATE-SUBMISSION DETECTION.  EVERY
+006000*                  REPORTID/EMPLOYEEID PAIR THAT REACHES THE
+006100*                  SORT IS APPENDED TO A PER-OFFICE HISTORY FILE
+006200*                  THAT PERSISTS ACROSS RUNS; A RECORD WHOSE
+006300*                  PAIR IS ALREADY ON FILE IS TREATED AS AN
+006400*                  ALREADY-PAID RESUBMISSION AND ROUTED TO THE
+006500*                  REJECT FILE INSTEAD OF BEING SORTED AGAIN.
+006600*  08/17/2026  IS  ADDED A PER-CATEGORY/COUNTRY POLICY-LIMIT
+006700*                  CHECK.  A RECORD WHOSE USDAMOUNT EXCEEDS THE
+006800*                  LIMIT ON FILE FOR ITS CATEGORY AND COUNTRY
+006900*                  (OR THE CATEGORY'S COUNTRY-BLIND DEFAULT, IF
+007000*                  THAT'S ALL THAT'S ON FILE) IS LOGGED TO A NEW
+007100*                  POLICY-EXCEPTION FILE FOR A MANAGER TO REVIEW
+007200*                  BEFORE APPROVING REIMBURSEMENT.  LIKE THE FX
+007300*                  RECONCILIATION CHECK, THIS IS A FLAG, NOT A
+007400*                  REJECT - THE RECORD STILL FLOWS THROUGH TO THE
+007500*                  SORTED OUTPUT.
+007600*  08/19/2026  IS  GUARDED FX-TABLE AND POLICY-TABLE AGAINST
+007700*                  OVERRUNNING THEIR OCCURS MAXIMUM, THE SAME WAY
+007800*                  DUP-HISTORY-TABLE ALREADY WAS.  A RECORD
+007900*                  SKIPPED DURING A RESTART NOW STILL COUNTS
+008000*                  TOWARD EP-RECORDS-READ AND THE CONTROL-USD
+008100*                  TOTAL, SO THE AUDIT-TRAIL RECORD WRITTEN AT
+008200*                  THE END OF A RUN THAT RESTARTED PARTWAY
+008300*                  THROUGH STILL REFLECTS THE WHOLE INPUT FILE,
+008400*                  NOT JUST THE PORTION PROCESSED AFTER THE
+008500*                  RESTART POINT.  EXPENSEFILE NOW CARRIES A
+008600*                  FILE STATUS - A MISSING OR MISNAMED OFFICE
+008700*                  EXPENSE FILE SETS EP-RETURN-CODE AND RETURNS
+008800*                  TO THE CALLER INSTEAD OF ABENDING THE RUN.
+008900*  08/21/2026  IS  CORRECTED A RESTART SO IT CAN NO LONGER DROP
+009000*                  RECORDS.  SORTEDEXPENSEFILE, FXEXCEPTIONFILE,
+009100*                  REJECTFILE AND POLICYEXCEPTIONFILE ARE ALL
+009200*                  OPENED OUTPUT (TRUNCATED) EVERY RUN, AND THE
+009300*                  SORT'S OUTPUT PROCEDURE ONLY WRITES THEM ONCE,
+009400*                  AFTER THE WHOLE INPUT FILE HAS BEEN RELEASED -
+009500*                  SO A RUN THAT DIES PARTWAY THROUGH NEVER GETS
+009600*                  A PARTIAL SORTEDEXPENSEFILE TO RESUME FROM.
+009700*                  SKIPPING PRE-CHECKPOINT RECORDS ON RESTART WAS
+009800*                  THEREFORE DROPPING THEM ENTIRELY - NOT EVEN
+009900*                  REJECTING THEM.  RESTART NO LONGER SKIPS ANY
+010000*                  RECORD FROM VALIDATION/RELEASE; EVERY RECORD IS
+010100*                  ALWAYS RE-RELEASED INTO THE SORT SO A RESTARTED
+010200*                  RUN PRODUCES A COMPLETE SORTEDEXPENSEFILE.  TO
+010300*                  KEEP THAT FROM FALSELY FLAGGING PRE-CRASH
+010400*                  RECORDS AS DUPLICATE RESUBMISSIONS, THE WRITE
+010500*                  TO THE HISTORY FILE ITSELF (FORMERLY DONE AT
+010600*                  RELEASE TIME, BEFORE THE SORT HAD ACTUALLY
+010700*                  COMMITTED ANYTHING) IS NOW DEFERRED TO A SINGLE
+010800*                  BATCH FLUSH AT 9000-TERMINATE, ONCE THE SORT'S
+010900*                  INPUT AND OUTPUT PROCEDURES HAVE BOTH FINISHED
+011000*                  CLEANLY.  A RUN THAT CRASHES ANYWHERE BEFORE
+011100*                  THAT POINT - WHETHER STILL READING THE EXPENSE
+011200*                  FILE OR PARTWAY THROUGH WRITING THE SORTED
+011300*                  OUTPUT - NOW LEAVES THE HISTORY FILE EXACTLY AS
+011400*                  IT WAS BEFORE THE RUN STARTED, SO A RESTART
+011500*                  SEES EVERY ONE OF ITS RECORDS AS A FIRST
+011600*                  SUBMISSION, NOT A DUPLICATE.  THE IN-MEMORY
+011700*                  DUPLICATE TABLE IS STILL GROWN AS EACH RECORD
+011800*                  CLEARS THE SORT SO TWO COPIES OF THE SAME
+011900*                  REPORTID/EMPLOYEEID WITHIN ONE INPUT FILE ARE
+012000*                  STILL CAUGHT.  THE RESTART FILE AND CHECKPOINT
+012100*                  INTERVAL STAY IN PLACE AS A RECORD OF HOW FAR
+012200*                  AN INTERRUPTED RUN GOT, NOW SURFACED AS A
+012300*                  STARTUP MESSAGE RATHER
+012400*                  THAN USED TO SKIP WORK.
+012500*--------------------------------------------------------------
+012600 ENVIRONMENT DIVISION.
+012700 INPUT-OUTPUT SECTION.
+012800 FILE-CONTROL.
+012900     SELECT ExpenseFile ASSIGN TO DYNAMIC WS-INPUT-FILE
+013000         ORGANIZATION IS LINE SEQUENTIAL
+013100         FILE STATUS IS WS-EXPENSE-FILE-STATUS.
+
+013200     SELECT SortedExpenseFile ASSIGN TO DYNAMIC WS-OUTPUT-FILE
+013300         ORGANIZATION IS LINE SEQUENTIAL.
+
+013400     SELECT TP ASSIGN TO TEMP.
+
+013500     SELECT FxRateFile ASSIGN TO
+013600             'control/FXRATES.DAT'
+013700         ORGANIZATION IS LINE SEQUENTIAL.
+
+013800     SELECT FxExceptionFile ASSIGN TO
+013900             DYNAMIC WS-FX-EXCEPTION-FILE
+014000         ORGANIZATION IS LINE SEQUENTIAL.
+
+014100     SELECT RejectFile ASSIGN TO
+014200             DYNAMIC WS-REJECT-FILE
+014300         ORGANIZATION IS LINE SEQUENTIAL.
+
+014400     SELECT AuditTrailFile ASSIGN TO
+014500             'control/AUDITTRAIL.DAT'
+014600         ORGANIZATION IS LINE SEQUENTIAL
+014700         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+014800     SELECT RestartFile ASSIGN TO
+014900             DYNAMIC WS-RESTART-FILE
+015000         ORGANIZATION IS LINE SEQUENTIAL
+015100         FILE STATUS IS WS-RESTART-FILE-STATUS.
+
+015200     SELECT HistoryFile ASSIGN TO
+015300             DYNAMIC WS-HISTORY-FILE
+015400         ORGANIZATION IS LINE SEQUENTIAL
+015500         FILE STATUS IS WS-HISTORY-FILE-STATUS.
+
+015600     SELECT PolicyLimitFile ASSIGN TO
+015700             'control/POLICYLIMITS.DAT'
+015800         ORGANIZATION IS LINE SEQUENTIAL.
+
+015900     SELECT PolicyExceptionFile ASSIGN TO
+016000             DYNAMIC WS-POLICY-EXCEPTION-FILE
+016100         ORGANIZATION IS LINE SEQUENTIAL.
+
+016200 DATA DIVISION.
+016300 FILE SECTION.
+016400 FD  ExpenseFile.
+016500 01  IN-REC.
+016600     03 ExpenseDate              PIC X(50).
+016700     03 EmployeeName             PIC X(50).
+016800     03 EmployeeId               PIC 9(6).
+016900     03 City                     PIC X(15).
+017000     03 Country                  PIC X(15).
+017100     03 BusinessName             PIC X(50).
+017200     03 Category                 PIC X(50).
+017300     03 ReportId                 PIC 9(6).
+017400     03 LocalAmount              PIC 9(10)V99.
+017500     03 LocalCurrency            PIC X(3).
+017600     03 UsdAmount                PIC 9(7)V99.
+
+017700 FD  SortedExpenseFile.
+017800 01  OUT-REC.
+017900     03 ExpenseDate-S            PIC X(50).
+018000     03 EmployeeName-S           PIC X(50).
+018100     03 EmployeeId-S             PIC 9(6).
+018200     03 City-S                   PIC X(15).
+018300     03 Country-S                PIC X(15).
+018400     03 BusinessName-S           PIC X(50).
+018500     03 Category-S               PIC X(50).
+018600     03 ReportId-S               PIC 9(6).
+018700     03 LocalAmount-S            PIC 9(10)V99.
+018800     03 LocalCurrency-S          PIC X(3).
+018900     03 UsdAmount-S              PIC 9(7)V99.
+
+019000 SD  TP.
+019100 01  TP-REC.
+019200     03 ExpenseDate-T            PIC X(50).
+019300     03 EmployeeName-T           PIC X(50).
+019400     03 EmployeeId-T             PIC 9(6).
+019500     03 City-T                   PIC X(15).
+019600     03 Country-T                PIC X(15).
+019700     03 BusinessName-T           PIC X(50).
+019800     03 Category-T               PIC X(50).
+019900     03 ReportId-T               PIC 9(6).
+020000     03 LocalAmount-T            PIC 9(10)V99.
+020100     03 LocalCurrency-T          PIC X(3).
+020200     03 UsdAmount-T              PIC 9(7)V99.
+
+020300 FD  FxRateFile.
+020400 01  FXR-REC.
+020500     03 FXR-CURRENCY             PIC X(03).
+020600     03 FXR-RATE                 PIC 9(03)V9(06).
+
+020700 FD  FxExceptionFile.
+020800 01  FXE-REC.
+020900     03 FXE-REPORT-ID            PIC 9(6).
+021000     03 FXE-EMPLOYEE-ID          PIC 9(6).
+021100     03 FXE-LOCAL-AMOUNT         PIC 9(10)V99.
+021200     03 FXE-LOCAL-CURRENCY       PIC X(3).
+021300     03 FXE-SUBMITTED-USD        PIC 9(7)V99.
+021400     03 FXE-EXPECTED-USD         PIC 9(7)V99.
+
+021500 FD  RejectFile.
+021600 01  REJ-REC.
+021700     03 REJ-REPORT-ID            PIC 9(6).
+021800     03 REJ-EMPLOYEE-ID          PIC X(06).
+021900     03 REJ-REASON-CODE          PIC X(01).
+022000        88 REJ-BAD-EMPLOYEE-ID          VALUE 'E'.
+022100        88 REJ-ZERO-AMOUNT              VALUE 'A'.
+022200        88 REJ-UNKNOWN-CURRENCY         VALUE 'C'.
+022300        88 REJ-DUPLICATE-REPORT         VALUE 'D'.
+022400     03 REJ-REASON-TEXT          PIC X(30).
+022500     03 REJ-LOCAL-AMOUNT         PIC 9(10)V99.
+022600     03 REJ-LOCAL-CURRENCY       PIC X(3).
+
+022700 FD  AuditTrailFile.
+022800 01  AUD-REC.
+022900     03 AUD-INPUT-FILE           PIC X(80).
+023000     03 AUD-RUN-DATE             PIC 9(08).
+023100     03 AUD-RECORD-COUNT         PIC 9(09).
+023200     03 AUD-USD-TOTAL            PIC S9(09)V99.
+
+023300 FD  RestartFile.
+023400 01  RST-REC.
+023500     03 RST-LAST-REPORT-ID       PIC 9(6).
+
+023600 FD  HistoryFile.
+023700 01  HIST-REC.
+023800     03 HIST-REPORT-ID           PIC 9(6).
+023900     03 HIST-EMPLOYEE-ID         PIC 9(6).
+
+024000 FD  PolicyLimitFile.
+024100 01  POL-REC.
+024200     03 POL-CATEGORY             PIC X(50).
+024300     03 POL-COUNTRY              PIC X(15).
+024400     03 POL-LIMIT-USD            PIC 9(07)V99.
+
+024500 FD  PolicyExceptionFile.
+024600 01  PLC-REC.
+024700     03 PLC-REPORT-ID            PIC 9(6).
+024800     03 PLC-EMPLOYEE-ID          PIC 9(6).
+024900     03 PLC-CATEGORY             PIC X(50).
+025000     03 PLC-COUNTRY              PIC X(15).
+025100     03 PLC-USD-AMOUNT           PIC 9(07)V99.
+025200     03 PLC-LIMIT-USD            PIC 9(07)V99.
+
+025300 WORKING-STORAGE SECTION.
+
+025400*--------------------------------------------------------------
+025500* DYNAMIC FILE-NAME FIELDS - POPULATED FROM EXP-PARMS BEFORE
+025600* THE FILES THEY'RE ASSIGNED TO ARE OPENED.
+025700*--------------------------------------------------------------
+025800 01  WS-FILENAMES.
+025900     05 WS-INPUT-FILE            PIC X(80).
+026000     05 WS-OUTPUT-FILE           PIC X(80).
+026100     05 WS-FX-EXCEPTION-FILE     PIC X(80).
+026200     05 WS-REJECT-FILE           PIC X(80).
+026300     05 WS-RESTART-FILE          PIC X(80).
+026400     05 WS-HISTORY-FILE          PIC X(80).
+026500     05 WS-POLICY-EXCEPTION-FILE PIC X(80).
+
+026600*--------------------------------------------------------------
+026700* EXPENSE-FILE OPEN STATUS - A MISSING OR MISNAMED OFFICE
+026800* EXPENSE FILE IS REPORTED BACK TO THE CALLER VIA EP-RETURN-CODE
+026900* INSTEAD OF ABENDING THE RUN.
+027000*--------------------------------------------------------------
+027100 01  WS-EXPENSE-FILE-STATUS      PIC X(02).
+
+027200*--------------------------------------------------------------
+027300* AUDIT-TRAIL CONTROL FIELDS
+027400*--------------------------------------------------------------
+027500 01  WS-AUDIT-FILE-STATUS        PIC X(02).
+027600 01  WS-RUN-DATE                 PIC 9(08).
+027700 01  WS-CONTROL-USD-TOTAL        PIC S9(09)V99 VALUE ZERO.
+
+027800*--------------------------------------------------------------
+027900* CHECKPOINT/RESTART CONTROL FIELDS
+028000*--------------------------------------------------------------
+028100 01  WS-RESTART-FILE-STATUS      PIC X(02).
+028200 01  WS-RESTART-REPORT-ID        PIC 9(6) VALUE ZERO.
+028300 01  WS-CHECKPOINT-INTERVAL      PIC 9(05) COMP VALUE 100.
+028400 01  WS-CHECKPOINT-COUNT         PIC 9(05) COMP VALUE ZERO.
+
+028500*--------------------------------------------------------------
+028600* DUPLICATE-SUBMISSION HISTORY CONTROL FIELDS - WS-HISTORY-
+028700* STARTING-COUNT MARKS WHERE THIS RUN'S OWN ENTRIES BEGIN IN
+028800* DUP-HISTORY-TABLE, SO 9025-FLUSH-NEW-HISTORY-RECORDS APPENDS
+028900* ONLY THOSE, NOT THE ONES LOADED FROM A PRIOR RUN'S FILE.
+029000*--------------------------------------------------------------
+029100 01  WS-HISTORY-FILE-STATUS      PIC X(02).
+029200 01  WS-HISTORY-STARTING-COUNT   PIC 9(05) COMP VALUE ZERO.
+029300 01  WS-HIST-FLUSH-COUNT         PIC 9(05) COMP VALUE ZERO.
+
+029400*--------------------------------------------------------------
+029500* SWITCHES
+029600*--------------------------------------------------------------
+029700 01  WS-SWITCHES.
+029800     05 WS-EXPENSE-EOF-SW        PIC X(01) VALUE 'N'.
+029900        88 EXPENSE-EOF                     VALUE 'Y'.
+030000     05 WS-SORT-EOF-SW           PIC X(01) VALUE 'N'.
+030100        88 SORT-RETURN-EOF                 VALUE 'Y'.
+030200     05 WS-FXFILE-EOF-SW         PIC X(01) VALUE 'N'.
+030300        88 FXFILE-EOF                      VALUE 'Y'.
+030400     05 WS-FX-FOUND-SW           PIC X(01) VALUE 'N'.
+030500        88 FX-RATE-FOUND                   VALUE 'Y'.
+030600        88 FX-RATE-NOT-FOUND               VALUE 'N'.
+030700     05 WS-RECORD-VALID-SW       PIC X(01) VALUE 'Y'.
+030800        88 RECORD-VALID                    VALUE 'Y'.
+030900        88 RECORD-INVALID                  VALUE 'N'.
+031000     05 WS-RESTART-ACTIVE-SW     PIC X(01) VALUE 'N'.
+031100        88 RESTART-ACTIVE                  VALUE 'Y'.
+031200        88 RESTART-INACTIVE                VALUE 'N'.
+031300     05 WS-DUP-FOUND-SW          PIC X(01) VALUE 'N'.
+031400        88 DUPLICATE-FOUND                 VALUE 'Y'.
+031500        88 DUPLICATE-NOT-FOUND             VALUE 'N'.
+031600     05 WS-HISTORY-EOF-SW        PIC X(01) VALUE 'N'.
+031700        88 HISTORY-LOAD-EOF                VALUE 'Y'.
+031800     05 WS-POLICYFILE-EOF-SW     PIC X(01) VALUE 'N'.
+031900        88 POLICYFILE-EOF                  VALUE 'Y'.
+032000     05 WS-POLICY-FOUND-SW       PIC X(01) VALUE 'N'.
+032100        88 POLICY-LIMIT-FOUND               VALUE 'Y'.
+032200        88 POLICY-LIMIT-NOT-FOUND           VALUE 'N'.
+
+032300*--------------------------------------------------------------
+032400* DAILY EXCHANGE-RATE TABLE - LOADED FROM FXRATES.DAT AT
+032500* STARTUP.  RATE IS EXPRESSED AS USD PER ONE UNIT OF THE
+032600* LOCAL CURRENCY.
+032700*--------------------------------------------------------------
+032800 01  FX-TABLE-AREA.
+032900     05 FX-RATE-COUNT            PIC 9(04) COMP VALUE ZERO.
+033000     05 FX-TABLE OCCURS 1 TO 50 TIMES
+033100           DEPENDING ON FX-RATE-COUNT
+033200           INDEXED BY FX-IDX.
+033300        10 FX-CURRENCY           PIC X(03).
+033400        10 FX-RATE               PIC 9(03)V9(06).
+
+033500*--------------------------------------------------------------
+033600* DUPLICATE-SUBMISSION HISTORY TABLE - LOADED FROM THIS
+033700* OFFICE'S HISTORY FILE AT STARTUP AND GROWN AS EACH NEW
+033800* REPORTID/EMPLOYEEID PAIR IS SORTED IN THIS RUN.
+033900*--------------------------------------------------------------
+034000 01  DUP-HISTORY-AREA.
+034100     05 DUP-HISTORY-COUNT        PIC 9(05) COMP VALUE ZERO.
+034200     05 DUP-HISTORY-TABLE OCCURS 1 TO 5000 TIMES
+034300           DEPENDING ON DUP-HISTORY-COUNT
+034400           INDEXED BY DUP-IDX.
+034500        10 DUP-HIST-REPORT-ID    PIC 9(6).
+034600        10 DUP-HIST-EMPLOYEE-ID  PIC 9(6).
+
+034700*--------------------------------------------------------------
+034800* PER-CATEGORY/COUNTRY POLICY-LIMIT TABLE - LOADED FROM
+034900* POLICYLIMITS.DAT AT STARTUP.  A ROW WITH SPACES IN
+035000* POL-COUNTRY IS A COUNTRY-BLIND DEFAULT FOR ITS CATEGORY.
+035100*--------------------------------------------------------------
+035200 01  POLICY-TABLE-AREA.
+035300     05 POLICY-LIMIT-COUNT       PIC 9(04) COMP VALUE ZERO.
+035400     05 POLICY-TABLE OCCURS 1 TO 100 TIMES
+035500           DEPENDING ON POLICY-LIMIT-COUNT
+035600           INDEXED BY POL-IDX.
+035700        10 POL-TAB-CATEGORY      PIC X(50).
+035800        10 POL-TAB-COUNTRY       PIC X(15).
+035900        10 POL-TAB-LIMIT-USD     PIC 9(07)V99.
+
+036000*--------------------------------------------------------------
+036100* RECONCILIATION WORK FIELDS
+036200*--------------------------------------------------------------
+036300 01  WS-FX-WORK.
+036400     05 WS-FX-EXPECTED-USD       PIC 9(07)V99.
+036500     05 WS-FX-DIFF               PIC S9(07)V99.
+036600     05 WS-FX-TOLERANCE          PIC S9(07)V99.
+036700     05 WS-FX-TOLERANCE-MIN      PIC S9(07)V99 VALUE 0.02.
+036800     05 WS-FX-TOLERANCE-PCT      PIC S9(01)V9(04) VALUE 0.01.
+
+036900 LINKAGE SECTION.
+037000     COPY EXPPARMS.
+
+037100 PROCEDURE DIVISION USING EXP-PARMS.
+
+037200*================================================================
+037300* 0000-MAINLINE
+037400*================================================================
+037500 0000-MAINLINE.
+037600     MOVE EP-INPUT-FILE TO WS-INPUT-FILE.
+037700     MOVE EP-OUTPUT-FILE TO WS-OUTPUT-FILE.
+037800     MOVE EP-FX-EXCEPTION-FILE TO WS-FX-EXCEPTION-FILE.
+037900     MOVE EP-REJECT-FILE TO WS-REJECT-FILE.
+038000     MOVE EP-RESTART-FILE TO WS-RESTART-FILE.
+038100     MOVE EP-HISTORY-FILE TO WS-HISTORY-FILE.
+038200     MOVE EP-POLICY-EXCEPTION-FILE TO WS-POLICY-EXCEPTION-FILE.
+038300     MOVE ZERO TO EP-RECORDS-READ.
+038400     MOVE ZERO TO EP-RECORDS-WRITTEN.
+038500     MOVE ZERO TO EP-RECORDS-REJECTED.
+038600     MOVE ZERO TO EP-RECORDS-DUPLICATE.
+038700     MOVE ZERO TO EP-RETURN-CODE.
+
+038800     PERFORM 1000-INITIALIZE
+038900         THRU 1000-EXIT.
+
+039000     IF EP-SUCCESS
+039100         PERFORM 1100-LOAD-FX-TABLE
+039200             THRU 1100-EXIT
+
+039300         PERFORM 1150-LOAD-POLICY-TABLE
+039400             THRU 1150-EXIT
+
+039500         PERFORM 1200-LOAD-RESTART-POINT
+039600             THRU 1200-EXIT
+
+039700         IF RESTART-ACTIVE
+039800             DISPLAY 'EXP-ENGINE: ' EP-CITY-CODE
+039900                 ' - LAST RUN WAS INTERRUPTED AROUND REPORTID '
+040000                 WS-RESTART-REPORT-ID ' - REPROCESSING THE WHOLE '
+040100                 'FILE SINCE THE SORTED OUTPUT IS ONLY WRITTEN '
+040200                 'ONCE, AT THE END OF A COMPLETE RUN.'
+040300         END-IF
+
+040400         PERFORM 1300-LOAD-HISTORY-TABLE
+040500             THRU 1300-EXIT
+
+040600         MOVE DUP-HISTORY-COUNT TO WS-HISTORY-STARTING-COUNT
+
+040700         PERFORM 1350-OPEN-HISTORY-FOR-APPEND
+040800             THRU 1350-EXIT
+
+040900         SORT TP
+041000             ON ASCENDING KEY EmployeeId-T ExpenseDate-T
+041100             INPUT PROCEDURE 2000-RELEASE-RECORDS
+041200                 THRU 2000-EXIT
+041300             OUTPUT PROCEDURE 3000-RETURN-RECORDS
+041400                 THRU 3000-EXIT
+
+041500         PERFORM 9000-TERMINATE
+041600             THRU 9000-EXIT
+041700     ELSE
+041800         DISPLAY 'EXP-ENGINE: CANNOT OPEN INPUT FILE '
+041900             WS-INPUT-FILE ' - SKIPPING THIS OFFICE.'
+042000     END-IF.
+
+042100     GOBACK.
+
+042200*================================================================
+042300* 1000-INITIALIZE
+042400*================================================================
+042500 1000-INITIALIZE.
+042600     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+042700     OPEN INPUT ExpenseFile.
+
+042800     IF WS-EXPENSE-FILE-STATUS NOT = '00'
+042900         SET EP-INPUT-FILE-MISSING TO TRUE
+043000     ELSE
+043100         OPEN OUTPUT SortedExpenseFile
+043200         OPEN OUTPUT FxExceptionFile
+043300         OPEN OUTPUT RejectFile
+043400         OPEN OUTPUT PolicyExceptionFile
+043500     END-IF.
+043600 1000-EXIT.
+043700     EXIT.
+
+043800*================================================================
+043900* 1100-LOAD-FX-TABLE
+044000*================================================================
+044100 1100-LOAD-FX-TABLE.
+044200     MOVE ZERO TO FX-RATE-COUNT.
+044300     MOVE 'N' TO WS-FXFILE-EOF-SW.
+044400     OPEN INPUT FxRateFile.
+
+044500     READ FxRateFile
+044600         AT END MOVE 'Y' TO WS-FXFILE-EOF-SW
+044700     END-READ.
+
+044800     PERFORM 1110-LOAD-ONE-FX-RATE
+044900         THRU 1110-EXIT
+045000         UNTIL FXFILE-EOF.
+
+045100     CLOSE FxRateFile.
+045200 1100-EXIT.
+045300     EXIT.
+
+045400*================================================================
+045500* 1150-LOAD-POLICY-TABLE
+045600*================================================================
+045700 1150-LOAD-POLICY-TABLE.
+045800     MOVE ZERO TO POLICY-LIMIT-COUNT.
+045900     MOVE 'N' TO WS-POLICYFILE-EOF-SW.
+046000     OPEN INPUT PolicyLimitFile.
+
+046100     READ PolicyLimitFile
+046200         AT END MOVE 'Y' TO WS-POLICYFILE-EOF-SW
+046300     END-READ.
+
+046400     PERFORM 1160-LOAD-ONE-POLICY-LIMIT
+046500         THRU 1160-EXIT
+046600         UNTIL POLICYFILE-EOF.
+
+046700     CLOSE PolicyLimitFile.
+046800 1150-EXIT.
+046900     EXIT.
+
+047000 1160-LOAD-ONE-POLICY-LIMIT.
+047100     IF POLICY-LIMIT-COUNT < 100
+047200         ADD 1 TO POLICY-LIMIT-COUNT
+047300         SET POL-IDX TO POLICY-LIMIT-COUNT
+047400         MOVE POL-CATEGORY TO POL-TAB-CATEGORY (POL-IDX)
+047500         MOVE POL-COUNTRY  TO POL-TAB-COUNTRY (POL-IDX)
+047600         MOVE POL-LIMIT-USD TO POL-TAB-LIMIT-USD (POL-IDX)
+047700     END-IF.
+
+047800     READ PolicyLimitFile
+047900         AT END MOVE 'Y' TO WS-POLICYFILE-EOF-SW
+048000     END-READ.
+048100 1160-EXIT.
+048200     EXIT.
+
+048300 1110-LOAD-ONE-FX-RATE.
+048400     IF FX-RATE-COUNT < 50
+048500         ADD 1 TO FX-RATE-COUNT
+048600         SET FX-IDX TO FX-RATE-COUNT
+048700         MOVE FXR-CURRENCY TO FX-CURRENCY (FX-IDX)
+048800         MOVE FXR-RATE TO FX-RATE (FX-IDX)
+048900     END-IF.
+
+049000     READ FxRateFile
+049100         AT END MOVE 'Y' TO WS-FXFILE-EOF-SW
+049200     END-READ.
+049300 1110-EXIT.
+049400     EXIT.
+
+049500*================================================================
+049600* 1200-LOAD-RESTART-POINT - IF A PRIOR RUN LEFT A CHECKPOINT FOR
+049700* THIS OFFICE, READ BACK THE LAST REPORTID IT HANDLED SO
+049800* 0000-MAINLINE CAN TELL THE OPERATOR THIS RUN IS RECOVERING FROM
+049900* AN INTERRUPTED ONE.  THE CHECKPOINT NO LONGER CAUSES ANY RECORD
+050000* TO BE SKIPPED - SEE THE 08/21/2026 MODIFICATION HISTORY NOTE.
+050100*================================================================
+050200 1200-LOAD-RESTART-POINT.
+050300     SET RESTART-INACTIVE TO TRUE.
+050400     MOVE ZERO TO WS-RESTART-REPORT-ID.
+
+050500     OPEN INPUT RestartFile.
+050600     IF WS-RESTART-FILE-STATUS = '00'
+050700         READ RestartFile
+050800             AT END CONTINUE
+050900         END-READ
+051000         IF RST-LAST-REPORT-ID NOT = ZERO
+051100             MOVE RST-LAST-REPORT-ID TO WS-RESTART-REPORT-ID
+051200             SET RESTART-ACTIVE TO TRUE
+051300         END-IF
+051400         CLOSE RestartFile
+051500     END-IF.
+051600 1200-EXIT.
+051700     EXIT.
+
+051800*================================================================
+051900* 1300-LOAD-HISTORY-TABLE - BRING IN EVERY REPORTID/EMPLOYEEID
+052000* PAIR THIS OFFICE HAS EVER SUCCESSFULLY SORTED, SO
+052100* 2230-CHECK-DUPLICATE CAN CATCH A RESUBMISSION FROM ANY PRIOR
+052200* RUN, NOT JUST THIS ONE.  NO HISTORY FILE YET MEANS NO
+052300* DUPLICATES ARE POSSIBLE - START WITH AN EMPTY TABLE.
+052400*================================================================
+052500 1300-LOAD-HISTORY-TABLE.
+052600     MOVE ZERO TO DUP-HISTORY-COUNT.
+052700     MOVE 'N' TO WS-HISTORY-EOF-SW.
+052800     OPEN INPUT HistoryFile.
+052900     IF WS-HISTORY-FILE-STATUS = '00'
+053000         READ HistoryFile
+053100             AT END CONTINUE
+053200         END-READ
+053300         PERFORM 1310-LOAD-ONE-HISTORY-REC
+053400             THRU 1310-EXIT
+053500             UNTIL HISTORY-LOAD-EOF
+053600         CLOSE HistoryFile
+053700     END-IF.
+053800 1300-EXIT.
+053900     EXIT.
+
+054000 1310-LOAD-ONE-HISTORY-REC.
+054100     IF DUP-HISTORY-COUNT < 5000
+054200         ADD 1 TO DUP-HISTORY-COUNT
+054300         SET DUP-IDX TO DUP-HISTORY-COUNT
+054400         MOVE HIST-REPORT-ID TO DUP-HIST-REPORT-ID (DUP-IDX)
+054500         MOVE HIST-EMPLOYEE-ID
+054600             TO DUP-HIST-EMPLOYEE-ID (DUP-IDX)
+054700     END-IF.
+
+054800     READ HistoryFile
+054900         AT END SET HISTORY-LOAD-EOF TO TRUE
+055000     END-READ.
+055100 1310-EXIT.
+055200     EXIT.
+
+055300*================================================================
+055400* 1350-OPEN-HISTORY-FOR-APPEND - LEAVE THE HISTORY FILE OPEN
+055500* FOR THE REST OF THE RUN SO 2160-RECORD-HISTORY CAN APPEND A
+055600* LINE FOR EVERY NEWLY-SORTED RECORD.  GNUCOBOL WON'T EXTEND A
+055700* FILE THAT DOESN'T EXIST YET, SO THE FIRST RUN FOR AN OFFICE
+055800* CREATES IT.
+055900*================================================================
+056000 1350-OPEN-HISTORY-FOR-APPEND.
+056100     OPEN EXTEND HistoryFile.
+056200     IF WS-HISTORY-FILE-STATUS = '35'
+056300         OPEN OUTPUT HistoryFile
+056400         CLOSE HistoryFile
+056500         OPEN EXTEND HistoryFile
+056600     END-IF.
+056700 1350-EXIT.
+056800     EXIT.
+
+056900*================================================================
+057000* 2000-RELEASE-RECORDS (SORT INPUT PROCEDURE)
+057100*================================================================
+057200 2000-RELEASE-RECORDS.
+057300     READ ExpenseFile
+057400         AT END MOVE 'Y' TO WS-EXPENSE-EOF-SW
+057500     END-READ.
+
+057600     PERFORM 2100-RELEASE-ONE-RECORD
+057700         THRU 2100-EXIT
+057800         UNTIL EXPENSE-EOF.
+057900 2000-EXIT.
+058000     EXIT.
+
+058100 2100-RELEASE-ONE-RECORD.
+058200     ADD 1 TO EP-RECORDS-READ.
+058300     ADD UsdAmount TO WS-CONTROL-USD-TOTAL.
+
+058400     PERFORM 2130-VALIDATE-RECORD
+058500         THRU 2130-EXIT.
+
+058600     IF RECORD-VALID
+058700         PERFORM 2200-CHECK-FX-RECONCILE
+058800             THRU 2200-EXIT
+058900         PERFORM 2300-CHECK-POLICY-LIMIT
+059000             THRU 2300-EXIT
+059100         RELEASE TP-REC FROM IN-REC
+059200         PERFORM 2160-RECORD-HISTORY
+059300             THRU 2160-EXIT
+059400     ELSE
+059500         PERFORM 2140-WRITE-REJECT
+059600             THRU 2140-EXIT
+059700     END-IF.
+
+059800     PERFORM 2150-CHECKPOINT
+059900         THRU 2150-EXIT.
+
+060000     READ ExpenseFile
+060100         AT END MOVE 'Y' TO WS-EXPENSE-EOF-SW
+060200     END-READ.
+060300 2100-EXIT.
+060400     EXIT.
+
+060500*================================================================
+060600* 2130-VALIDATE-RECORD - REJECT A RECORD WITH A BAD EMPLOYEEID,
+060700* A ZERO LOCALAMOUNT, OR A LOCALCURRENCY NOT ON FILE BEFORE IT
+060800* CAN REACH THE SORT.  ON SUCCESS FX-IDX IS LEFT POINTING AT
+060900* THIS RECORD'S RATE FOR 2200-CHECK-FX-RECONCILE TO REUSE.
+061000*================================================================
+061100 2130-VALIDATE-RECORD.
+061200     SET RECORD-VALID TO TRUE.
+
+061300     IF EmployeeId IS NOT NUMERIC OR EmployeeId = ZERO
+061400         SET RECORD-INVALID TO TRUE
+061500         SET REJ-BAD-EMPLOYEE-ID TO TRUE
+061600         GO TO 2130-EXIT
+061700     END-IF.
+
+061800     IF LocalAmount = ZERO
+061900         SET RECORD-INVALID TO TRUE
+062000         SET REJ-ZERO-AMOUNT TO TRUE
+062100         GO TO 2130-EXIT
+062200     END-IF.
+
+062300     PERFORM 2210-FIND-FX-RATE
+062400         THRU 2210-EXIT.
+
+062500     IF FX-RATE-NOT-FOUND
+062600         SET RECORD-INVALID TO TRUE
+062700         SET REJ-UNKNOWN-CURRENCY TO TRUE
+062800         GO TO 2130-EXIT
+062900     END-IF.
+
+063000     PERFORM 2230-CHECK-DUPLICATE
+063100         THRU 2230-EXIT.
+
+063200     IF DUPLICATE-FOUND
+063300         SET RECORD-INVALID TO TRUE
+063400         SET REJ-DUPLICATE-REPORT TO TRUE
+063500     END-IF.
+063600 2130-EXIT.
+063700     EXIT.
+
+063800 2140-WRITE-REJECT.
+063900     MOVE ReportId      TO REJ-REPORT-ID.
+064000     MOVE EmployeeId    TO REJ-EMPLOYEE-ID.
+064100     MOVE LocalAmount   TO REJ-LOCAL-AMOUNT.
+064200     MOVE LocalCurrency TO REJ-LOCAL-CURRENCY.
+
+064300     EVALUATE TRUE
+064400         WHEN REJ-BAD-EMPLOYEE-ID
+064500             MOVE 'INVALID EMPLOYEE ID' TO REJ-REASON-TEXT
+064600         WHEN REJ-ZERO-AMOUNT
+064700             MOVE 'ZERO LOCAL AMOUNT' TO REJ-REASON-TEXT
+064800         WHEN REJ-UNKNOWN-CURRENCY
+064900             MOVE 'UNKNOWN LOCAL CURRENCY' TO REJ-REASON-TEXT
+065000         WHEN REJ-DUPLICATE-REPORT
+065100             MOVE 'DUPLICATE REPORT SUBMISSION' TO REJ-REASON-TEXT
+065200     END-EVALUATE.
+
+065300     WRITE REJ-REC.
+065400     IF REJ-DUPLICATE-REPORT
+065500         ADD 1 TO EP-RECORDS-DUPLICATE
+065600     ELSE
+065700         ADD 1 TO EP-RECORDS-REJECTED
+065800     END-IF.
+065900 2140-EXIT.
+066000     EXIT.
+
+066100*================================================================
+066200* 2150-CHECKPOINT - EVERY WS-CHECKPOINT-INTERVAL RECORDS,
+066300* REMEMBER THIS REPORTID AS THE RESTART POINT SO A RUN THAT
+066400* DIES PARTWAY THROUGH A LARGE FILE DOESN'T HAVE TO START OVER.
+066500*================================================================
+066600 2150-CHECKPOINT.
+066700     ADD 1 TO WS-CHECKPOINT-COUNT.
+066800     IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+066900         MOVE ReportId TO RST-LAST-REPORT-ID
+067000         OPEN OUTPUT RestartFile
+067100         WRITE RST-REC
+067200         CLOSE RestartFile
+067300         MOVE ZERO TO WS-CHECKPOINT-COUNT
+067400     END-IF.
+067500 2150-EXIT.
+067600     EXIT.
+
+067700*================================================================
+067800* 2160-RECORD-HISTORY - THIS REPORTID/EMPLOYEEID PAIR JUST
+067900* CLEARED THE SORT.  ADD IT TO THE IN-MEMORY TABLE SO A LATER
+068000* RECORD IN THIS SAME FILE IS ALSO CAUGHT AS A DUPLICATE.  THE
+068100* PAIR ISN'T APPENDED TO THE HISTORY FILE ITSELF UNTIL
+068200* 9025-FLUSH-NEW-HISTORY-RECORDS, AFTER THE WHOLE RUN (INCLUDING
+068300* THE SORT'S OUTPUT PROCEDURE) HAS FINISHED - SEE THE 08/21/2026
+068400* MODIFICATION HISTORY NOTE.
+068500*================================================================
+068600 2160-RECORD-HISTORY.
+068700     IF DUP-HISTORY-COUNT < 5000
+068800         ADD 1 TO DUP-HISTORY-COUNT
+068900         SET DUP-IDX TO DUP-HISTORY-COUNT
+069000         MOVE ReportId TO DUP-HIST-REPORT-ID (DUP-IDX)
+069100         MOVE EmployeeId TO DUP-HIST-EMPLOYEE-ID (DUP-IDX)
+069200     END-IF.
+069300 2160-EXIT.
+069400     EXIT.
+
+069500*================================================================
+069600* 2200-CHECK-FX-RECONCILE - FLAG RECORDS WHOSE SUBMITTED
+069700* USDAMOUNT DOESN'T MATCH LOCALAMOUNT AT THE DAY'S RATE.
+069800* VALIDATION HAS ALREADY CONFIRMED LOCALCURRENCY IS ON FILE
+069900* AND LEFT FX-IDX POINTING AT ITS RATE.
+070000*================================================================
+070100 2200-CHECK-FX-RECONCILE.
+070200     COMPUTE WS-FX-EXPECTED-USD ROUNDED =
+070300             LocalAmount * FX-RATE (FX-IDX).
+
+070400     COMPUTE WS-FX-DIFF = UsdAmount - WS-FX-EXPECTED-USD.
+070500     IF WS-FX-DIFF < ZERO
+070600         MULTIPLY WS-FX-DIFF BY -1 GIVING WS-FX-DIFF
+070700     END-IF.
+
+070800     COMPUTE WS-FX-TOLERANCE =
+070900             WS-FX-EXPECTED-USD * WS-FX-TOLERANCE-PCT.
+071000     IF WS-FX-TOLERANCE < WS-FX-TOLERANCE-MIN
+071100         MOVE WS-FX-TOLERANCE-MIN TO WS-FX-TOLERANCE
+071200     END-IF.
+
+071300     IF WS-FX-DIFF > WS-FX-TOLERANCE
+071400         PERFORM 2220-WRITE-FX-EXCEPTION
+071500             THRU 2220-EXIT
+071600     END-IF.
+071700 2200-EXIT.
+071800     EXIT.
+
+071900 2210-FIND-FX-RATE.
+072000     SET FX-RATE-NOT-FOUND TO TRUE.
+072100     SET FX-IDX TO 1.
+072200     SEARCH FX-TABLE
+072300         AT END
+072400             SET FX-RATE-NOT-FOUND TO TRUE
+072500         WHEN FX-CURRENCY (FX-IDX) = LocalCurrency
+072600             SET FX-RATE-FOUND TO TRUE
+072700     END-SEARCH.
+072800 2210-EXIT.
+072900     EXIT.
+
+073000 2220-WRITE-FX-EXCEPTION.
+073100     MOVE ReportId        TO FXE-REPORT-ID.
+073200     MOVE EmployeeId      TO FXE-EMPLOYEE-ID.
+073300     MOVE LocalAmount     TO FXE-LOCAL-AMOUNT.
+073400     MOVE LocalCurrency   TO FXE-LOCAL-CURRENCY.
+073500     MOVE UsdAmount       TO FXE-SUBMITTED-USD.
+073600     MOVE WS-FX-EXPECTED-USD TO FXE-EXPECTED-USD.
+
+073700     WRITE FXE-REC.
+073800 2220-EXIT.
+073900     EXIT.
+
+074000*================================================================
+074100* 2230-CHECK-DUPLICATE - HAS THIS REPORTID/EMPLOYEEID PAIR
+074200* ALREADY BEEN SORTED, IN THIS RUN OR A PRIOR ONE?
+074300*================================================================
+074400 2230-CHECK-DUPLICATE.
+074500     SET DUPLICATE-NOT-FOUND TO TRUE.
+
+074600     IF DUP-HISTORY-COUNT > 0
+074700         SET DUP-IDX TO 1
+074800         SEARCH DUP-HISTORY-TABLE
+074900             AT END
+075000                 SET DUPLICATE-NOT-FOUND TO TRUE
+075100             WHEN DUP-HIST-REPORT-ID (DUP-IDX) = ReportId
+075200                 AND DUP-HIST-EMPLOYEE-ID (DUP-IDX) = EmployeeId
+075300                 SET DUPLICATE-FOUND TO TRUE
+075400         END-SEARCH
+075500     END-IF.
+075600 2230-EXIT.
+075700     EXIT.
+
+075800*================================================================
+075900* 2300-CHECK-POLICY-LIMIT - FLAG RECORDS WHOSE USDAMOUNT EXCEEDS
+076000* THE SPENDING LIMIT ON FILE FOR THIS CATEGORY AND COUNTRY.  A
+076100* CATEGORY WITH NO LIMIT ON FILE AT ALL IS LEFT UNCHECKED.
+076200*================================================================
+076300 2300-CHECK-POLICY-LIMIT.
+076400     PERFORM 2310-FIND-POLICY-LIMIT
+076500         THRU 2310-EXIT.
+
+076600     IF POLICY-LIMIT-FOUND
+076700         IF UsdAmount > POL-TAB-LIMIT-USD (POL-IDX)
+076800             PERFORM 2320-WRITE-POLICY-EXCEPTION
+076900                 THRU 2320-EXIT
+077000         END-IF
+077100     END-IF.
+077200 2300-EXIT.
+077300     EXIT.
+
+077400*================================================================
+077500* 2310-FIND-POLICY-LIMIT - LOOK FOR A LIMIT SPECIFIC TO THIS
+077600* RECORD'S CATEGORY AND COUNTRY FIRST; IF THERE ISN'T ONE, FALL
+077700* BACK TO THE CATEGORY'S COUNTRY-BLIND DEFAULT, IF IT HAS ONE.
+077800*================================================================
+077900 2310-FIND-POLICY-LIMIT.
+078000     SET POLICY-LIMIT-NOT-FOUND TO TRUE.
+
+078100     IF POLICY-LIMIT-COUNT > 0
+078200         SET POL-IDX TO 1
+078300         SEARCH POLICY-TABLE
+078400             AT END
+078500                 SET POLICY-LIMIT-NOT-FOUND TO TRUE
+078600             WHEN POL-TAB-CATEGORY (POL-IDX) = Category
+078700                 AND POL-TAB-COUNTRY (POL-IDX) = Country
+078800                 SET POLICY-LIMIT-FOUND TO TRUE
+078900         END-SEARCH
+
+079000         IF POLICY-LIMIT-NOT-FOUND
+079100             SET POL-IDX TO 1
+079200             SEARCH POLICY-TABLE
+079300                 AT END
+079400                     SET POLICY-LIMIT-NOT-FOUND TO TRUE
+079500                 WHEN POL-TAB-CATEGORY (POL-IDX) = Category
+079600                     AND POL-TAB-COUNTRY (POL-IDX) = SPACES
+079700                     SET POLICY-LIMIT-FOUND TO TRUE
+079800             END-SEARCH
+079900         END-IF
+080000     END-IF.
+080100 2310-EXIT.
+080200     EXIT.
+
+080300 2320-WRITE-POLICY-EXCEPTION.
+080400     MOVE ReportId      TO PLC-REPORT-ID.
+080500     MOVE EmployeeId    TO PLC-EMPLOYEE-ID.
+080600     MOVE Category      TO PLC-CATEGORY.
+080700     MOVE Country       TO PLC-COUNTRY.
+080800     MOVE UsdAmount     TO PLC-USD-AMOUNT.
+080900     MOVE POL-TAB-LIMIT-USD (POL-IDX) TO PLC-LIMIT-USD.
+
+081000     WRITE PLC-REC.
+081100 2320-EXIT.
+081200     EXIT.
+
+081300*================================================================
+081400* 3000-RETURN-RECORDS (SORT OUTPUT PROCEDURE)
+081500*================================================================
+081600 3000-RETURN-RECORDS.
+081700     RETURN TP
+081800         AT END MOVE 'Y' TO WS-SORT-EOF-SW
+081900     END-RETURN.
+
+082000     PERFORM 3100-WRITE-ONE-RECORD
+082100         THRU 3100-EXIT
+082200         UNTIL SORT-RETURN-EOF.
+082300 3000-EXIT.
+082400     EXIT.
+
+082500 3100-WRITE-ONE-RECORD.
+082600     WRITE OUT-REC FROM TP-REC.
+082700     ADD 1 TO EP-RECORDS-WRITTEN.
+
+082800     RETURN TP
+082900         AT END MOVE 'Y' TO WS-SORT-EOF-SW
+083000     END-RETURN.
+083100 3100-EXIT.
+083200     EXIT.
+
+083300*================================================================
+083400* 9000-TERMINATE
+083500*================================================================
+083600 9000-TERMINATE.
+083700     PERFORM 9025-FLUSH-NEW-HISTORY-RECORDS
+083800         THRU 9025-EXIT.
+
+083900     CLOSE ExpenseFile SortedExpenseFile FxExceptionFile
+084000         RejectFile HistoryFile PolicyExceptionFile.
+
+084100     PERFORM 9050-CLEAR-RESTART-POINT
+084200         THRU 9050-EXIT.
+
+084300     PERFORM 9100-WRITE-AUDIT-RECORD
+084400         THRU 9100-EXIT.
+084500 9000-EXIT.
+084600     EXIT.
+
+084700*================================================================
+084800* 9025-FLUSH-NEW-HISTORY-RECORDS - THE RUN HAS REACHED THE END OF
+084900* THE EXPENSE FILE AND THE SORT'S OUTPUT PROCEDURE HAS FINISHED
+085000* WRITING SORTEDEXPENSEFILE, SO EVERY PAIR ADDED TO
+085100* DUP-HISTORY-TABLE SINCE STARTUP IS NOW KNOWN GOOD.  APPEND JUST
+085200* THOSE NEW PAIRS (NOT THE ONES LOADED FROM THE HISTORY FILE AT
+085300* STARTUP) TO THE HISTORY FILE.  A RUN THAT DIES BEFORE REACHING
+085400* HERE - WHETHER WHILE READING THE EXPENSE FILE OR WHILE THE SORT
+085500* IS WRITING ITS OUTPUT - NEVER GETS HERE, SO THE HISTORY FILE IS
+085600* LEFT EXACTLY AS IT WAS BEFORE THE RUN STARTED, MATCHING
+085700* SORTEDEXPENSEFILE, WHICH THE NEXT RUN'S OPEN OUTPUT WILL
+085800* TRUNCATE AND REBUILD FROM SCRATCH REGARDLESS.
+085900*================================================================
+086000 9025-FLUSH-NEW-HISTORY-RECORDS.
+086100     MOVE WS-HISTORY-STARTING-COUNT TO WS-HIST-FLUSH-COUNT.
+086200     PERFORM 9026-FLUSH-ONE-HISTORY-REC
+086300         THRU 9026-EXIT
+086400         UNTIL WS-HIST-FLUSH-COUNT >= DUP-HISTORY-COUNT.
+086500 9025-EXIT.
+086600     EXIT.
+
+086700 9026-FLUSH-ONE-HISTORY-REC.
+086800     ADD 1 TO WS-HIST-FLUSH-COUNT.
+086900     SET DUP-IDX TO WS-HIST-FLUSH-COUNT.
+087000     MOVE DUP-HIST-REPORT-ID (DUP-IDX)   TO HIST-REPORT-ID.
+087100     MOVE DUP-HIST-EMPLOYEE-ID (DUP-IDX) TO HIST-EMPLOYEE-ID.
+087200     WRITE HIST-REC.
+087300 9026-EXIT.
+087400     EXIT.
+
+087500*================================================================
+087600* 9050-CLEAR-RESTART-POINT - A RUN THAT GETS HERE READ THE
+087700* EXPENSE FILE THROUGH TO END OF FILE, SO THERE IS NOTHING LEFT
+087800* TO RESTART FROM.  BLANK OUT THE CHECKPOINT SO THE NEXT RUN
+087900* STARTS FROM THE TOP OF THE FILE INSTEAD OF SKIPPING RECORDS
+088000* THAT WERE NEVER ACTUALLY MISSED.
+088100*================================================================
+088200 9050-CLEAR-RESTART-POINT.
+088300     MOVE ZERO TO RST-LAST-REPORT-ID.
+088400     OPEN OUTPUT RestartFile.
+088500     WRITE RST-REC.
+088600     CLOSE RestartFile.
+088700 9050-EXIT.
+088800     EXIT.
+
+088900*================================================================
+089000* 9100-WRITE-AUDIT-RECORD - APPEND THIS RUN'S CONTROL TOTALS TO
+089100* THE COMPANY-WIDE AUDIT TRAIL.
+089200*================================================================
+089300 9100-WRITE-AUDIT-RECORD.
+089400     OPEN EXTEND AuditTrailFile.
+089500     IF WS-AUDIT-FILE-STATUS = '35'
+089600         OPEN OUTPUT AuditTrailFile
+089700         CLOSE AuditTrailFile
+089800         OPEN EXTEND AuditTrailFile
+089900     END-IF.
+
+090000     MOVE WS-INPUT-FILE       TO AUD-INPUT-FILE.
+090100     MOVE WS-RUN-DATE         TO AUD-RUN-DATE.
+090200     MOVE EP-RECORDS-READ     TO AUD-RECORD-COUNT.
+090300     MOVE WS-CONTROL-USD-TOTAL TO AUD-USD-TOTAL.
+090400     WRITE AUD-REC.
+
+090500     CLOSE AuditTrailFile.
+090600 9100-EXIT.
+090700     EXIT.
